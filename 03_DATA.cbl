@@ -1,19 +1,277 @@
            data                    division.
            file                    section.
-           F0      In-File.
+           FD      In-File.
            01      In-Record.
                    02 Irum     PIC     X(10).
-                   02 GuGer    PIC     9(3).    
+                   02 GuGer    PIC     9(3).
                    02 SanSu    PIC     9(3).
+                   02 Yeongeo  PIC     9(3).
+                   * ----- 학급/교사 코드 - 통제단절 보고서용 -----
+                   02 Ban-Code PIC     X(4).
+           * ---------------------------------------------------
+           FD      Out-File
+                   REPORT IS Report-File.
+           * ---------------------------------------------------
+           FD      CheckPoint-File.
+           01      CheckPoint-Record.
+                   02 CK-RecCount      PIC     9(7).
+                   02 CK-Section       PIC     9(2).
+                   02 CK-SectRec       PIC     9(7).
+                   * 재시작 시 그랜드토탈도 이어 받도록 체크포인트에 같이
+                   * 남긴다 - 아니면 재시작 지점 이전 레코드들의 기여분이
+                   * 최종 학급 통계(Report-Footing)에서 통째로 빠진다.
+                   02 CK-ClassCount    PIC     9(5).
+                   02 CK-SumGuGer      PIC     9(7).
+                   02 CK-SumSanSu      PIC     9(7).
+                   02 CK-HighGuGer     PIC     9(3).
+                   02 CK-LowGuGer      PIC     9(3).
+                   02 CK-HighSanSu     PIC     9(3).
+                   02 CK-LowSanSu      PIC     9(3).
+                   * 섹션 재시작 지점이 섹션 중간일 수 있으므로, 그 섹션의
+                   * 반/섹션 소계(Classroom-Footing/Section-Footing)도
+                   * 재시작 지점 이전 레코드의 몫을 이어 받아야 한다 -
+                   * 아니면 그 섹션 소계가 체크포인트 이후 레코드만 반영한
+                   * 값으로 찍힌다.
+                   02 CK-PrevBanCode   PIC     X(4).
+                   02 CK-SubCount      PIC     9(5).
+                   02 CK-SubSumGuGer   PIC     9(7).
+                   02 CK-SubSumSanSu   PIC     9(7).
+                   02 CK-SubHighGuGer  PIC     9(3).
+                   02 CK-SubLowGuGer   PIC     9(3).
+                   02 CK-SubHighSanSu  PIC     9(3).
+                   02 CK-SubLowSanSu   PIC     9(3).
+                   02 CK-BanCount      PIC     9(5).
+                   02 CK-BanSumGuGer   PIC     9(7).
+                   02 CK-BanSumSanSu   PIC     9(7).
+                   02 CK-BanHighGuGer  PIC     9(3).
+                   02 CK-BanLowGuGer   PIC     9(3).
+                   02 CK-BanHighSanSu  PIC     9(3).
+                   02 CK-BanLowSanSu   PIC     9(3).
+           * ---------------------------------------------------
+           * ----- 합산 점수 순위 정렬용 -----
+           * ----- 반별 통제단절을 위해 Ban 코드를 선두 정렬키로 둠 -----
+           FD      Sorted-File.
+           01      Sorted-Record.
+                   02 SR-Ban           PIC     X(4).
+                   02 SR-Combined      PIC     9(4).
+                   02 SR-Irum          PIC     X(10).
+                   02 SR-GuGer         PIC     9(3).
+                   02 SR-SanSu         PIC     9(3).
+                   02 SR-Yeongeo       PIC     9(3).
+           * ---------------------------------------------------
+           * ----- 검증 오류 레코드 격리 -----
+           FD      Reject-File.
+           01      Reject-Record.
+                   02 RJ-Irum     PIC     X(10).
+                   02 RJ-GuGer    PIC     9(3).
+                   02 RJ-SanSu    PIC     9(3).
+                   02 RJ-Yeongeo  PIC     9(3).
+                   02 RJ-Ban      PIC     X(4).
+           * ---------------------------------------------------
+           sd      Sort-Work-File.
+           01      SW-Record.
+                   02 SW-Ban           PIC     X(4).
+                   02 SW-Combined      PIC     9(4).
+                   02 SW-Irum          PIC     X(10).
+                   02 SW-GuGer         PIC     9(3).
+                   02 SW-SanSu         PIC     9(3).
+                   02 SW-Yeongeo       PIC     9(3).
+           * ---------------------------------------------------
+           * ----- WONRI, JARYO, TABLE-TEST가 같이 남기는 실행
+           * ----- 기록 파일 -----
+           FD      Audit-File.
+           COPY "AUDITLOG.cbl".
+           * ---------------------------------------------------
+           FD      SeenName-File.
+           01      SeenName-Record     pic     x(10).
            * ---------------------------------------------------
            working-storage         section.
+           77      Audit-Status pic     xx.
+           77      Out-Status   pic     xx.
+           77      Reject-Status pic    xx.
+           77      Seen-Status  pic     xx.
            77      X           pic     9(5).
            77      Y           pic     9(5).
-           * ---------------------------------------------------
-           linkage                 section.
-           77      InJa1           pic     x(5).
-           77      InJa2           pic     9(3).
+           77      In-Eof      pic     x       value 'N'.
+           * ----- 성적 등급 산출 -----
+           77      Avg-Score   pic     999V9   value 0.
+           77      Grade       pic     x       value SPACE.
+           * ----- 점수 범위 검증 -----
+           77      Score-Valid pic     x       value 'Y'.
+           * ----- 체크포인트/재시작 -----
+           77      CP-Status       pic     xx.
+           77      Rec-Count       pic     9(7)    value 0.
+           77      Start-Rec       pic     9(7)    value 0.
+           77      Skip-Ctr        pic     9(7)    value 0.
+           77      Rem-Count       pic     9(3)    value 0.
+           * ----- 학급 통계 요약 -----
+           77      Class-Count     pic     9(5)    value 0.
+           77      Sum-GuGer       pic     9(7)    value 0.
+           77      Sum-SanSu       pic     9(7)    value 0.
+           77      High-GuGer      pic     9(3)    value 0.
+           77      Low-GuGer       pic     9(3)    value 999.
+           77      High-SanSu      pic     9(3)    value 0.
+           77      Low-SanSu       pic     9(3)    value 999.
+           77      Avg-GuGer       pic     999V9   value 0.
+           77      Avg-SanSu       pic     999V9   value 0.
+           * ----- 여러 학급 섹션 병합 -----
+           77      WS-InFileName   pic     x(30)   value 'JaRyo.DAT'.
+           77      Num-Sections    pic     9(2)    value 0.
+           77      Section-Ix      pic     9(2)    value 0.
+           77      Section-Code    pic     9(2)    value 0.
+           77      Start-Section   pic     9(2)    value 0.
+           77      Start-SectRec   pic     9(7)    value 0.
+           77      Sub-RecCtr      pic     9(7)    value 0.
+           * 재시작 지점이 섹션 중간이면 그 섹션의 반/섹션 소계도
+           * 체크포인트에서 이어 받아야 한다 - CK-Sub*/CK-Ban* 값을
+           * 일단 여기로 옮겨 두었다가 재시작 섹션에 들어설 때 초기화
+           * 대신 이 값으로 채운다 (Start-Rec 등과 같은 방식).
+           77      Start-PrevBanCode pic    x(4)    value SPACES.
+           77      Start-SubCount     pic   9(5)    value 0.
+           77      Start-SubSumGuGer  pic   9(7)    value 0.
+           77      Start-SubSumSanSu  pic   9(7)    value 0.
+           77      Start-SubHighGuGer pic   9(3)    value 0.
+           77      Start-SubLowGuGer  pic   9(3)    value 999.
+           77      Start-SubHighSanSu pic   9(3)    value 0.
+           77      Start-SubLowSanSu  pic   9(3)    value 999.
+           77      Start-BanCount     pic   9(5)    value 0.
+           77      Start-BanSumGuGer  pic   9(7)    value 0.
+           77      Start-BanSumSanSu  pic   9(7)    value 0.
+           77      Start-BanHighGuGer pic   9(3)    value 0.
+           77      Start-BanLowGuGer  pic   9(3)    value 999.
+           77      Start-BanHighSanSu pic   9(3)    value 0.
+           77      Start-BanLowSanSu  pic   9(3)    value 999.
+           77      Arg-Num-Temp    pic     9(2)    value 0.
+           01      Section-Files.
+                   02 Section-File-Tbl OCCURS 1 TO 20 TIMES
+                                       DEPENDING ON Num-Sections
+                                       INDEXED BY SFx.
+                      03 Section-File-Name  pic x(30).
+           * 섹션별 소계 (그랜드 토탈과 동일 통계를 섹션 단위로도 집계)
+           77      Sub-Count       pic     9(5)    value 0.
+           77      Sub-SumGuGer    pic     9(7)    value 0.
+           77      Sub-SumSanSu    pic     9(7)    value 0.
+           77      Sub-HighGuGer   pic     9(3)    value 0.
+           77      Sub-LowGuGer    pic     9(3)    value 999.
+           77      Sub-HighSanSu   pic     9(3)    value 0.
+           77      Sub-LowSanSu    pic     9(3)    value 999.
+           77      Sub-AvgGuGer    pic     999V9   value 0.
+           77      Sub-AvgSanSu    pic     999V9   value 0.
+           * Ban-*-Print 와 같은 이유로 둔 섹션 소계용 인쇄 스냅샷
+           77      Sub-HighGuGer-Print pic     9(3).
+           77      Sub-LowGuGer-Print  pic     9(3).
+           77      Sub-HighSanSu-Print pic     9(3).
+           77      Sub-LowSanSu-Print  pic     9(3).
+           77      Sub-AvgGuGer-Print  pic     999V9.
+           77      Sub-AvgSanSu-Print  pic     999V9.
+           * ----- SEONGJEOK 서브프로그램 호출 -----
+           77      Call-Name       pic     x(5).
+           77      Call-Valid      pic     x       value 'Y'.
+           77      Call-Grade      pic     x       value SPACE.
+           * ----- 학급/교사 코드 통제단절 소계 -----
+           * Section-Code 보다 하위(반) 레벨의 통제단절 - Sub-* 와 동일한
+           * 패턴을 반 코드 변경 시점에 맞춰 수동으로 집계/초기화한다.
+           77      Prev-Ban-Code   pic     x(4)    value SPACES.
+           77      Ban-Count       pic     9(5)    value 0.
+           77      Ban-SumGuGer    pic     9(7)    value 0.
+           77      Ban-SumSanSu    pic     9(7)    value 0.
+           77      Ban-HighGuGer   pic     9(3)    value 0.
+           77      Ban-LowGuGer    pic     9(3)    value 999.
+           77      Ban-HighSanSu   pic     9(3)    value 0.
+           77      Ban-LowSanSu    pic     9(3)    value 999.
+           77      Ban-AvgGuGer    pic     999V9   value 0.
+           77      Ban-AvgSanSu    pic     999V9   value 0.
+           * Report Writer는 GENERATE 시점의 SOURCE 항목 현재값으로
+           * CONTROL FOOTING을 채운다 - 그 GENERATE는 새 그룹의 첫
+           * 레코드 것이므로, 위 누적항목을 그대로 SOURCE로 쓰면 이미
+           * 새 그룹 값으로 초기화된 뒤라 직전 그룹의 소계가 아니라 새
+           * 그룹의 초기값이 찍힌다. 그래서 StatBanFinal-P가 초기화
+           * 직전에 결과를 아래 -Print 항목에 옮겨 두고, 반-소계는
+           * 그 항목을 SOURCE로 삼는다.
+           77      Ban-Code-Print      pic     x(4).
+           77      Ban-HighGuGer-Print pic     9(3).
+           77      Ban-LowGuGer-Print  pic     9(3).
+           77      Ban-HighSanSu-Print pic     9(3).
+           77      Ban-LowSanSu-Print  pic     9(3).
+           77      Ban-AvgGuGer-Print  pic     999V9.
+           77      Ban-AvgSanSu-Print  pic     999V9.
+           * ----- 중복 이름 검출 -----
+           * 실행 전체(여러 섹션 병합 포함)에 걸쳐 이미 나온 이름을 순차
+           * SEARCH 로 검사한다 - 정렬 순서가 이름이 아니므로 SEARCH ALL은
+           * 적용하지 않는다 (SEARCH ALL 이진 검색은 상품 테이블에서 사용).
+           77      Dup-Found       pic     x       value 'N'.
+           77      Seen-Count      pic     9(4)    value 0.
+           77      Seen-Load-Eof   pic     x       value 'N'.
+           01      Seen-Names.
+                   02 Seen-Name-Tbl OCCURS 1 TO 9999 TIMES
+                                    DEPENDING ON Seen-Count
+                                    INDEXED BY SNx.
+                      03 Seen-Name  pic x(10).
            * ---------------------------------------------------
            report                  section.
-           R0  Report-File.
-               <레포트 파일에 대한 세부 사항을 기술>
\ No newline at end of file
+           RD  Report-File
+               CONTROLS ARE Section-Code Ban-Code
+               PAGE LIMIT 60 LINES
+               HEADING 1
+               FIRST DETAIL 4
+               LAST DETAIL 55
+               FOOTING 58.
+           01  Report-Heading         TYPE PAGE HEADING.
+               02  LINE 1  COLUMN  1  PIC X(20)  VALUE "성 적 보 고 서".
+               02  LINE 2  COLUMN  1  PIC X(30)  VALUE "==============================".
+               02  LINE 3  COLUMN  1  PIC X(10)  VALUE "이름".
+               02  LINE 3  COLUMN 17  PIC X(6)   VALUE "국어".
+               02  LINE 3  COLUMN 27  PIC X(6)   VALUE "산수".
+               02  LINE 3  COLUMN 37  PIC X(6)   VALUE "영어".
+               02  LINE 3  COLUMN 47  PIC X(6)   VALUE "등급".
+               02  LINE 3  COLUMN 53  PIC X(4)   VALUE "반".
+           01  Report-Detail          TYPE DETAIL.
+               02  COLUMN  1           PIC X(10)  SOURCE Irum.
+               02  COLUMN 17           PIC ZZ9    SOURCE GuGer.
+               02  COLUMN 27           PIC ZZ9    SOURCE SanSu.
+               02  COLUMN 37           PIC ZZ9    SOURCE Yeongeo.
+               02  COLUMN 47           PIC X      SOURCE Grade.
+               02  COLUMN 53           PIC X(4)   SOURCE Ban-Code.
+           01  Classroom-Footing      TYPE CONTROL FOOTING Ban-Code.
+               02  LINE PLUS 1 COLUMN  1  PIC X(16) VALUE "-- 반 소계 --".
+               02              COLUMN 20  PIC X(4)  SOURCE Ban-Code-Print.
+               02  LINE PLUS 1 COLUMN  1  PIC X(12) VALUE "국어 평균 :".
+               02              COLUMN 14  PIC ZZ9.9  SOURCE Ban-AvgGuGer-Print.
+               02              COLUMN 24  PIC X(12) VALUE "국어 최고 :".
+               02              COLUMN 37  PIC ZZ9    SOURCE Ban-HighGuGer-Print.
+               02              COLUMN 44  PIC X(12) VALUE "국어 최저 :".
+               02              COLUMN 57  PIC ZZ9    SOURCE Ban-LowGuGer-Print.
+               02  LINE PLUS 1 COLUMN  1  PIC X(12) VALUE "산수 평균 :".
+               02              COLUMN 14  PIC ZZ9.9  SOURCE Ban-AvgSanSu-Print.
+               02              COLUMN 24  PIC X(12) VALUE "산수 최고 :".
+               02              COLUMN 37  PIC ZZ9    SOURCE Ban-HighSanSu-Print.
+               02              COLUMN 44  PIC X(12) VALUE "산수 최저 :".
+               02              COLUMN 57  PIC ZZ9    SOURCE Ban-LowSanSu-Print.
+           01  Section-Footing        TYPE CONTROL FOOTING Section-Code.
+               02  LINE PLUS 1 COLUMN  1  PIC X(20) VALUE "-- 섹션 소계 --".
+               02  LINE PLUS 1 COLUMN  1  PIC X(12) VALUE "국어 평균 :".
+               02              COLUMN 14  PIC ZZ9.9  SOURCE Sub-AvgGuGer-Print.
+               02              COLUMN 24  PIC X(12) VALUE "국어 최고 :".
+               02              COLUMN 37  PIC ZZ9    SOURCE Sub-HighGuGer-Print.
+               02              COLUMN 44  PIC X(12) VALUE "국어 최저 :".
+               02              COLUMN 57  PIC ZZ9    SOURCE Sub-LowGuGer-Print.
+               02  LINE PLUS 1 COLUMN  1  PIC X(12) VALUE "산수 평균 :".
+               02              COLUMN 14  PIC ZZ9.9  SOURCE Sub-AvgSanSu-Print.
+               02              COLUMN 24  PIC X(12) VALUE "산수 최고 :".
+               02              COLUMN 37  PIC ZZ9    SOURCE Sub-HighSanSu-Print.
+               02              COLUMN 44  PIC X(12) VALUE "산수 최저 :".
+               02              COLUMN 57  PIC ZZ9    SOURCE Sub-LowSanSu-Print.
+           01  Report-Footing         TYPE REPORT FOOTING.
+               02  LINE PLUS 2 COLUMN  1  PIC X(20) VALUE "==== 학급 통계 ====".
+               02  LINE PLUS 1 COLUMN  1  PIC X(12) VALUE "국어 평균 :".
+               02              COLUMN 14  PIC ZZ9.9  SOURCE Avg-GuGer.
+               02              COLUMN 24  PIC X(12) VALUE "국어 최고 :".
+               02              COLUMN 37  PIC ZZ9    SOURCE High-GuGer.
+               02              COLUMN 44  PIC X(12) VALUE "국어 최저 :".
+               02              COLUMN 57  PIC ZZ9    SOURCE Low-GuGer.
+               02  LINE PLUS 1 COLUMN  1  PIC X(12) VALUE "산수 평균 :".
+               02              COLUMN 14  PIC ZZ9.9  SOURCE Avg-SanSu.
+               02              COLUMN 24  PIC X(12) VALUE "산수 최고 :".
+               02              COLUMN 37  PIC ZZ9    SOURCE High-SanSu.
+               02              COLUMN 44  PIC X(12) VALUE "산수 최저 :".
+               02              COLUMN 57  PIC ZZ9    SOURCE Low-SanSu.
