@@ -5,19 +5,80 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CONSOLE IS TTY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> 입력받은 이름/나이를 남기는 명단 파일
+           SELECT Roster-File ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Roster-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  Roster-File.
+       01  Roster-Record.
+           02 RR-NAMAE PIC X(12).
+           02 RR-TOSHI PIC 9(3).
+
        WORKING-STORAGE SECTION.
        77 NAMAE    PIC X(12).
        77 TOSHI    PIC 9(3).
-      
+       *> TOSHI를 키 입력 그대로 받아 숫자인지부터 가려내기 위한
+       *> 작업영역 - PIC 9 항목은 숫자 아닌 키 입력을
+       *> 걸러내지 못하므로 문자 항목으로 먼저 받는다.
+       77 TOSHI-IN PIC X(3).
+       77 Roster-Status PIC XX.
+       *> 이름을 빈칸으로 입력하면 입력을 끝낸다
+       77 Done-Flag PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        SiJak-P.
-           DISPLAY "이름, 나이.......?" UPON CONSOLE.
-           ACCEPT NAMAE FROM TTY.
-           ACCEPT TOSHI FROM TTY.
-           DISPLAY " ".
-           DISPLAY "name : ", NAMAE.
-           DISPLAY "age : ", TOSHI.
+           *> 이름이 빈칸일 때까지 계속 입력받아 명단 파일에 쌓는다.
+           *> "이름 빈칸이면 다시 입력" 규칙은 빈칸이 곧 종료 신호가
+           *> 되는 이 반복문에서는 적용하지 않는다 - 나이 쪽 숫자/범위
+           *> 검증(Get-Toshi)은 그대로 유지한다.
+           PERFORM UNTIL Done-Flag = 'Y'
+               DISPLAY "이름, 나이.......?" UPON CONSOLE
+               ACCEPT NAMAE FROM TTY
+               IF NAMAE = SPACES
+                   MOVE 'Y' TO Done-Flag
+               ELSE
+                   PERFORM Get-Toshi
+                   DISPLAY " "
+                   DISPLAY "name : ", NAMAE
+                   DISPLAY "age : ", TOSHI
+                   PERFORM Save-Roster
+               END-IF
+           END-PERFORM
            STOP RUN.
+
+       Save-Roster.
+           *> 명단 파일 맨 끝에 이번 입력을 추가한다 - 파일이 없으면
+           *> 새로 만든다.
+           OPEN EXTEND Roster-File
+           IF Roster-Status NOT = '00'
+               OPEN OUTPUT Roster-File
+           END-IF
+           MOVE NAMAE TO RR-NAMAE
+           MOVE TOSHI TO RR-TOSHI
+           WRITE Roster-Record
+           CLOSE Roster-File.
+
+       Get-Toshi.
+           *> 나이가 숫자이고 1~120 범위인지 확인한다 - TOSHI-IN은 키
+           *> 입력을 그대로 받으므로 "25"처럼 두 자리만 치면 뒤에
+           *> 스페이스가 남는데, IS NUMERIC은 전 자리가 숫자여야 참이
+           *> 되어 이런 정상 입력까지 걸러내 계속 재입력을 요구하게
+           *> 된다. FUNCTION TEST-NUMVAL/NUMVAL은 앞뒤 공백을 허용하고
+           *> 실제 숫자 부분만 가려서 검사/변환하므로 이 문제가 없다.
+           MOVE 0 TO TOSHI
+           PERFORM UNTIL TOSHI > 0 AND TOSHI <= 120
+               ACCEPT TOSHI-IN FROM TTY
+               IF FUNCTION TEST-NUMVAL(TOSHI-IN) = 0
+                   MOVE FUNCTION NUMVAL(TOSHI-IN) TO TOSHI
+               ELSE
+                   MOVE 0 TO TOSHI
+               END-IF
+               IF TOSHI = 0 OR TOSHI > 120
+                   DISPLAY "나이 1~120 : " UPON CONSOLE
+               END-IF
+           END-PERFORM.
