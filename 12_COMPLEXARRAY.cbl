@@ -1,12 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 12_COMPLEXARRAY.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            01 BaeYul.
+               *> AA는 창고 구역(Zone), A는 구역별 빈(Bin) 재고량
                03          AA              OCCURS  3.
                    04      A      PIC 99   OCCURS  2.
 
+       77  I PIC 9.
+       77  J PIC 9.
+
        PROCEDURE DIVISION.
+           PERFORM SooRok.
+           PERFORM Zone-Pyosi VARYING I FROM 1 BY 1 UNTIL I > 3.
            DISPLAY BaeYul.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       SooRok.
+           *> 구역/빈별 재고 수량을 채운다
+           MOVE 12 TO A(1, 1).
+           MOVE  5 TO A(1, 2).
+           MOVE  8 TO A(2, 1).
+           MOVE 20 TO A(2, 2).
+           MOVE  3 TO A(3, 1).
+           MOVE 15 TO A(3, 2).
+
+       Zone-Pyosi.
+           DISPLAY 'Zone ' I ' : ' AA(I).
+           PERFORM Bin-Pyosi VARYING J FROM 1 BY 1 UNTIL J > 2.
+
+       Bin-Pyosi.
+           DISPLAY '  Bin ' J ' qty = ' A(I, J).
