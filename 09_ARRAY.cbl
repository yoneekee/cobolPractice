@@ -6,7 +6,10 @@
        01  BaeYul.
            03  A   PIC   99    OCCURS  5.
        77  I   PIC     99.
-       77  Hab PIC     999     VALUE   0.
+       *> 합계 항목을 넉넉히 잡고, 그래도 넘치면 에러 표시 후 그
+       *> 항목은 합계에서 빼고 넘침 건수만 센다
+       77  Hab PIC     9(7)    VALUE   0.
+       77  Hab-Overflow-Count PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
        SiJak-P.
@@ -15,12 +18,19 @@
            MOVE 3 TO A(3)
            MOVE 4 TO A(4)
            MOVE 5 TO A(5)
-           
+
            DISPLAY "양의 정수 5개.....?"
            PERFORM ChulRyuk VARYING I   FROM 5  BY  -1   UNTIL   I < 1.
            DISPLAY '합계 : ' Hab.
+           IF Hab-Overflow-Count > 0
+               DISPLAY '합계 넘침 건수 : ' Hab-Overflow-Count
+           END-IF.
            STOP RUN.
 
        ChulRyuk.
            DISPLAY A(I).
-           ADD A(I) TO Hab.
+           ADD A(I) TO Hab
+               ON SIZE ERROR
+                   ADD 1 TO Hab-Overflow-Count
+                   DISPLAY '합계 넘침 : ' A(I)
+           END-ADD.
