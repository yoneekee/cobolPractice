@@ -1,13 +1,506 @@
+           identification      division.
+           program-id.         JARYO.
+           author.             YONEE.
+           remarks.            JaRyo.DAT 를 읽어 Bogoseo.DAT 성적 보고서를 작성.
+
            environment         division.
            configuration       section.
            source-computer.    Computer-X.
            object-computer.    Computer-Y.
-           special-names.  
+           special-names.
                currency sign is 'W'.
            * ------------------------------
            input-output        section.
            file-control.
-               select In-File assign to 'JaRyo.DAT'.
-               select Out-File assgin to 'Bogoseo.DAT'.
+               select In-File assign to WS-InFileName.
+               select Out-File assign to 'Bogoseo.DAT'
+                   file status is Out-Status.
+               select Sorted-File assign to 'JARYSORT.DAT'.
+               select Reject-File assign to 'REJECT.DAT'
+                   file status is Reject-Status.
+               select CheckPoint-File assign to 'CHECKPT.DAT'
+                   organization is line sequential
+                   file status is CP-Status.
+               *> WONRI, JARYO, TABLE-TEST가 같이 남기는 실행 기록 파일
+               select Audit-File assign to 'AUDIT.DAT'
+                   organization is line sequential
+                   file status is Audit-Status.
+               *> 이미 나온 이름 목록(Seen-Name-Tbl)을 재시작 시에도
+               *> 이어 받을 수 있도록 한 줄에 하나씩 이름을 남겨 둔다
+               select SeenName-File assign to 'SEENNAME.DAT'
+                   organization is line sequential
+                   file status is Seen-Status.
            i-o-control.
-               return every 100 records of In-File.
\ No newline at end of file
+               return every 100 records of Sorted-File.
+
+           COPY "03_DATA.cbl".
+
+           procedure               division.
+           SiJak-P.
+               MOVE "JARYO"          TO AL-Program
+               MOVE "JARYO 시작"     TO AL-Event
+               PERFORM LogAudit-P
+               MOVE 0 TO RETURN-CODE
+               PERFORM GetSections-P
+               *> Out-File을 열기 전에 체크포인트부터 읽어야, 재시작인
+               *> 경우 이전 실행이 이미 써 놓은 Bogoseo.DAT 앞부분을
+               *> OPEN OUTPUT으로 지워버리지 않고 OPEN EXTEND로 이어
+               *> 붙일 수 있다. 재시작이 아니면 이전과 같이 새로 만든다.
+               PERFORM ReadCheckPoint-P
+               IF Start-Section > 1 OR Start-SectRec > 0
+                   OPEN EXTEND Out-File
+               ELSE
+                   OPEN OUTPUT Out-File
+               END-IF
+               IF Out-Status NOT = '00'
+                   DISPLAY "** 보고서 파일을 열 수 없음 - 처리 중단 : "
+                           Out-Status
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   *> Out-File과 같은 이유로, 재시작이면 REJECT.DAT도
+                   *> 이전 실행이 남긴 내용을 지우지 않고 이어 붙인다
+                   IF Start-Section > 1 OR Start-SectRec > 0
+                       OPEN EXTEND Reject-File
+                   ELSE
+                       OPEN OUTPUT Reject-File
+                   END-IF
+                   *> SEENNAME.DAT도 같은 규칙 - 재시작이면 재시작 이전에
+                   *> 이미 나온 이름들이 SeenName-Record로 남아 있으므로
+                   *> 지우지 않고 이어 쓴다 (재시작 지점 이전 이름들은
+                   *> ReadCheckPoint-P가 LoadSeenNames-P로 이미 Seen-Name-Tbl에
+                   *> 채워 두었다)
+                   IF Start-Section > 1 OR Start-SectRec > 0
+                       OPEN EXTEND SeenName-File
+                   ELSE
+                       OPEN OUTPUT SeenName-File
+                   END-IF
+                   INITIATE Report-File
+                   PERFORM ProcessSection-P
+                       VARYING Section-Ix FROM 1 BY 1
+                       UNTIL Section-Ix > Num-Sections
+                   PERFORM StatFinal-P
+                   TERMINATE Report-File
+                   PERFORM ClearCheckPoint-P
+                   CLOSE Out-File
+                   CLOSE Reject-File
+                   CLOSE SeenName-File
+               END-IF
+               MOVE "JARYO 종료"     TO AL-Event
+               PERFORM LogAudit-P
+               *> 야간 배치 드라이버가 CALL로 실행할 때도 쓸 수 있도록
+               *> STOP RUN 대신 GOBACK을 쓴다 - 단독 실행 시에는
+               *> GOBACK이 STOP RUN과 같게 동작한다.
+               GOBACK.
+
+           LogAudit-P.
+               *> 실행 기록을 AUDIT.DAT 끝에 덧붙인다 - 몇 시 몇 분에
+               *> 일어났는지도 같이 남기도록 시각을 찍어 둔다
+               MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+               OPEN EXTEND Audit-File
+               IF Audit-Status NOT = '00'
+                   OPEN OUTPUT Audit-File
+               END-IF
+               WRITE Audit-Record
+               CLOSE Audit-File.
+
+           GetSections-P.
+               *> 실행 인자로 학급 섹션 파일 개수와 이름을 받는다
+               *> 인자가 없으면 기존과 같이 JaRyo.DAT 한 섹션만 처리
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT Num-Sections FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE 0 TO Num-Sections
+               END-ACCEPT
+               *> Section-File-Tbl은 OCCURS 1 TO 20 - 그 이상을 받으면
+               *> Section-File-Name 첨자가 표를 벗어나므로 20으로 자른다
+               IF Num-Sections > 20
+                   DISPLAY "** 섹션 수가 최대(20)를 초과 - 20으로 제한"
+                   MOVE 20 TO Num-Sections
+               END-IF
+               IF Num-Sections = 0
+                   MOVE 1 TO Num-Sections
+                   MOVE 'JaRyo.DAT' TO Section-File-Name(1)
+               ELSE
+                   PERFORM VARYING Section-Ix FROM 1 BY 1
+                           UNTIL Section-Ix > Num-Sections
+                       COMPUTE Arg-Num-Temp = Section-Ix + 1
+                       DISPLAY Arg-Num-Temp UPON ARGUMENT-NUMBER
+                       ACCEPT Section-File-Name(Section-Ix)
+                           FROM ARGUMENT-VALUE
+                   END-PERFORM
+               END-IF.
+
+           ProcessSection-P.
+               *> 섹션별로 정렬-처리-소계 출력을 반복하고, 체크포인트를 참고해
+               *> 이전 실행에서 이미 끝낸 섹션은 다시 처리하지 않는다
+               IF Section-Ix < Start-Section
+                   DISPLAY "** 체크포인트: 섹션 " Section-Ix " 은 이미 처리 완료 - 건너뜀"
+               ELSE
+                   MOVE Section-File-Name(Section-Ix) TO WS-InFileName
+                   ADD 1 TO Section-Code
+                   *> 재시작 지점이 바로 이 섹션 중간이면, 그 섹션의
+                   *> 반/섹션 소계를 0부터가 아니라 체크포인트 이전
+                   *> 몫(Start-Sub*/Start-Ban*)부터 이어 받아야
+                   *> Classroom-Footing/Section-Footing이 섹션 전체를
+                   *> 반영한다 - 그 외에는 기존대로 0/999에서 시작
+                   IF Section-Ix = Start-Section AND Start-SectRec > 0
+                       MOVE Start-SubCount     TO Sub-Count
+                       MOVE Start-SubSumGuGer  TO Sub-SumGuGer
+                       MOVE Start-SubSumSanSu  TO Sub-SumSanSu
+                       MOVE Start-SubHighGuGer TO Sub-HighGuGer
+                       MOVE Start-SubLowGuGer  TO Sub-LowGuGer
+                       MOVE Start-SubHighSanSu TO Sub-HighSanSu
+                       MOVE Start-SubLowSanSu  TO Sub-LowSanSu
+                       MOVE Start-BanCount     TO Ban-Count
+                       MOVE Start-BanSumGuGer  TO Ban-SumGuGer
+                       MOVE Start-BanSumSanSu  TO Ban-SumSanSu
+                       MOVE Start-BanHighGuGer TO Ban-HighGuGer
+                       MOVE Start-BanLowGuGer  TO Ban-LowGuGer
+                       MOVE Start-BanHighSanSu TO Ban-HighSanSu
+                       MOVE Start-BanLowSanSu  TO Ban-LowSanSu
+                       MOVE Start-PrevBanCode  TO Prev-Ban-Code
+                       MOVE 0 TO Sub-RecCtr
+                   ELSE
+                       MOVE 0   TO Sub-Count Sub-SumGuGer Sub-SumSanSu
+                                   Sub-HighGuGer Sub-HighSanSu Sub-RecCtr
+                                   Ban-Count Ban-SumGuGer Ban-SumSanSu
+                                   Ban-HighGuGer Ban-HighSanSu
+                       MOVE 999 TO Sub-LowGuGer Sub-LowSanSu
+                                   Ban-LowGuGer Ban-LowSanSu
+                       MOVE SPACES TO Prev-Ban-Code
+                   END-IF
+                   MOVE 'N' TO In-Eof
+                   *> 반 코드를 선두 정렬키로 두어 통제단절 그룹이 연속되게 하고
+                   *> 그 안에서는 기존 순위(합산점수) 정렬을 그대로 유지
+                   SORT Sort-Work-File
+                       ON ASCENDING  KEY SW-Ban
+                       ON DESCENDING KEY SW-Combined
+                       ON ASCENDING  KEY SW-Irum
+                       INPUT PROCEDURE IS LoadSort-P
+                       GIVING Sorted-File
+                   OPEN INPUT Sorted-File
+                   IF Section-Ix = Start-Section AND Start-SectRec > 0
+                       PERFORM Start-SectRec TIMES
+                           ADD 1 TO Skip-Ctr
+                           READ Sorted-File
+                               AT END MOVE 'Y' TO In-Eof
+                           END-READ
+                       END-PERFORM
+                       MOVE Start-SectRec TO Sub-RecCtr
+                   END-IF
+                   PERFORM Ilkgi-P UNTIL In-Eof = 'Y'
+                   *> 마지막 반 그룹은 더 이상 코드 변경이 일어나지 않으므로
+                   *> 섹션이 끝나는 시점에 직접 소계를 마무리
+                   PERFORM StatBanFinal-P
+                   PERFORM StatSectionFinal-P
+                   CLOSE Sorted-File
+               END-IF.
+
+           LoadSort-P.
+               OPEN INPUT In-File
+               PERFORM UNTIL In-Eof = 'Y'
+                   READ In-File
+                       AT END MOVE 'Y' TO In-Eof
+                       NOT AT END
+                           MOVE Irum    TO SW-Irum
+                           MOVE GuGer   TO SW-GuGer
+                           MOVE SanSu   TO SW-SanSu
+                           MOVE Yeongeo TO SW-Yeongeo
+                           MOVE Ban-Code TO SW-Ban
+                           COMPUTE SW-Combined = GuGer + SanSu + Yeongeo
+                           RELEASE SW-Record
+                   END-READ
+               END-PERFORM
+               CLOSE In-File
+               MOVE 'N' TO In-Eof.
+
+           Ilkgi-P.
+               READ Sorted-File
+                   AT END MOVE 'Y' TO In-Eof
+                   NOT AT END
+                       ADD 1 TO Rec-Count
+                       ADD 1 TO Sub-RecCtr
+                       MOVE SR-Irum    TO Irum
+                       MOVE SR-GuGer   TO GuGer
+                       MOVE SR-SanSu   TO SanSu
+                       MOVE SR-Yeongeo TO Yeongeo
+                       MOVE SR-Ban     TO Ban-Code
+                       *> 반 코드가 바뀌면 직전 그룹의 소계를 먼저 확정하고 반
+                       *> 누적항목을 새 그룹을 위해 초기화한다 - 이 값이 방금
+                       *> 바뀐 레코드의 GENERATE 시점에 자동 출력되는
+                       *> 반-소계(Classroom-Footing)에 쓰인다. 새 그룹의 첫
+                       *> 레코드가 StatUpdate-P로 반영되기 전에 초기화를
+                       *> 끝내야 그 레코드가 초기화로 지워지지 않는다.
+                       IF Ban-Code NOT = Prev-Ban-Code
+                           IF Prev-Ban-Code NOT = SPACES
+                               PERFORM StatBanFinal-P
+                           END-IF
+                           MOVE 0   TO Ban-Count Ban-SumGuGer Ban-SumSanSu
+                                       Ban-HighGuGer Ban-HighSanSu
+                           MOVE 999 TO Ban-LowGuGer Ban-LowSanSu
+                           MOVE Ban-Code TO Prev-Ban-Code
+                       END-IF
+                       PERFORM Geomjeung-P
+                       IF Score-Valid = 'Y'
+                           PERFORM Deungeup-P
+                           GENERATE Report-Detail
+                           PERFORM StatUpdate-P
+                       ELSE
+                           DISPLAY "** 점수 오류 - 보고서 제외 : " Irum
+                                   " GuGer=" GuGer " SanSu=" SanSu
+                                   " Yeongeo=" Yeongeo
+                           MOVE Irum    TO RJ-Irum
+                           MOVE GuGer   TO RJ-GuGer
+                           MOVE SanSu   TO RJ-SanSu
+                           MOVE Yeongeo TO RJ-Yeongeo
+                           MOVE Ban-Code TO RJ-Ban
+                           WRITE Reject-Record
+                       END-IF
+                       DIVIDE Rec-Count BY 100 GIVING X
+                           REMAINDER Rem-Count
+                       IF Rem-Count = 0
+                           PERFORM WriteCheckPoint-P
+                       END-IF
+               END-READ.
+
+           ReadCheckPoint-P.
+               *> 100건 경계에서 남긴 체크포인트가 있으면 그 섹션/위치부터 재시작
+               MOVE 0 TO Start-Rec
+               MOVE 1 TO Start-Section
+               MOVE 0 TO Start-SectRec
+               OPEN INPUT CheckPoint-File
+               IF CP-Status = '00'
+                   READ CheckPoint-File
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CK-RecCount   TO Start-Rec
+                           MOVE CK-Section    TO Start-Section
+                           MOVE CK-SectRec    TO Start-SectRec
+                           *> 재시작 지점 이전 레코드들이 이미 반영된
+                           *> 그랜드토탈도 같이 이어 받아야 최종
+                           *> 보고서 소계(Report-Footing)에서 그 몫이
+                           *> 빠지지 않는다
+                           MOVE CK-ClassCount TO Class-Count
+                           MOVE CK-SumGuGer   TO Sum-GuGer
+                           MOVE CK-SumSanSu   TO Sum-SanSu
+                           MOVE CK-HighGuGer  TO High-GuGer
+                           MOVE CK-LowGuGer   TO Low-GuGer
+                           MOVE CK-HighSanSu  TO High-SanSu
+                           MOVE CK-LowSanSu   TO Low-SanSu
+                           *> 재시작 지점이 섹션 중간이면 그 섹션의 반/섹션
+                           *> 소계도 체크포인트 이전 몫을 이어 받아야
+                           *> Classroom-Footing/Section-Footing이 그
+                           *> 섹션 전체를 반영한다 - ProcessSection-P가
+                           *> 재시작 섹션에 들어설 때 0 대신 이 값으로
+                           *> Sub-*/Ban-*/Prev-Ban-Code를 채운다.
+                           MOVE CK-PrevBanCode   TO Start-PrevBanCode
+                           MOVE CK-SubCount      TO Start-SubCount
+                           MOVE CK-SubSumGuGer   TO Start-SubSumGuGer
+                           MOVE CK-SubSumSanSu   TO Start-SubSumSanSu
+                           MOVE CK-SubHighGuGer  TO Start-SubHighGuGer
+                           MOVE CK-SubLowGuGer   TO Start-SubLowGuGer
+                           MOVE CK-SubHighSanSu  TO Start-SubHighSanSu
+                           MOVE CK-SubLowSanSu   TO Start-SubLowSanSu
+                           MOVE CK-BanCount      TO Start-BanCount
+                           MOVE CK-BanSumGuGer   TO Start-BanSumGuGer
+                           MOVE CK-BanSumSanSu   TO Start-BanSumSanSu
+                           MOVE CK-BanHighGuGer  TO Start-BanHighGuGer
+                           MOVE CK-BanLowGuGer   TO Start-BanLowGuGer
+                           MOVE CK-BanHighSanSu  TO Start-BanHighSanSu
+                           MOVE CK-BanLowSanSu   TO Start-BanLowSanSu
+                           *> Seen-Name-Tbl은 실행 전체에 걸친 중복 이름
+                           *> 검사용 작업저장영역이라 체크포인트 레코드에
+                           *> 실리지 않는다 - 이미 완료되어 건너뛴 섹션에서
+                           *> 처음 나온 이름은 SEENNAME.DAT에서 다시
+                           *> 불러와야 재시작 경계를 걸친 중복을 놓치지 않는다
+                           PERFORM LoadSeenNames-P
+                   END-READ
+                   CLOSE CheckPoint-File
+               END-IF.
+
+           LoadSeenNames-P.
+               MOVE 0 TO Seen-Count
+               OPEN INPUT SeenName-File
+               IF Seen-Status = '00'
+                   MOVE 'N' TO Seen-Load-Eof
+                   PERFORM UNTIL Seen-Load-Eof = 'Y'
+                       READ SeenName-File
+                           AT END MOVE 'Y' TO Seen-Load-Eof
+                           NOT AT END
+                               IF Seen-Count < 9999
+                                   ADD 1 TO Seen-Count
+                                   MOVE SeenName-Record TO Seen-Name(Seen-Count)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE SeenName-File
+               END-IF.
+
+           WriteCheckPoint-P.
+               MOVE Rec-Count    TO CK-RecCount
+               MOVE Section-Code TO CK-Section
+               MOVE Sub-RecCtr   TO CK-SectRec
+               MOVE Class-Count  TO CK-ClassCount
+               MOVE Sum-GuGer    TO CK-SumGuGer
+               MOVE Sum-SanSu    TO CK-SumSanSu
+               MOVE High-GuGer   TO CK-HighGuGer
+               MOVE Low-GuGer    TO CK-LowGuGer
+               MOVE High-SanSu   TO CK-HighSanSu
+               MOVE Low-SanSu    TO CK-LowSanSu
+               MOVE Prev-Ban-Code TO CK-PrevBanCode
+               MOVE Sub-Count      TO CK-SubCount
+               MOVE Sub-SumGuGer   TO CK-SubSumGuGer
+               MOVE Sub-SumSanSu   TO CK-SubSumSanSu
+               MOVE Sub-HighGuGer  TO CK-SubHighGuGer
+               MOVE Sub-LowGuGer   TO CK-SubLowGuGer
+               MOVE Sub-HighSanSu  TO CK-SubHighSanSu
+               MOVE Sub-LowSanSu   TO CK-SubLowSanSu
+               MOVE Ban-Count      TO CK-BanCount
+               MOVE Ban-SumGuGer   TO CK-BanSumGuGer
+               MOVE Ban-SumSanSu   TO CK-BanSumSanSu
+               MOVE Ban-HighGuGer  TO CK-BanHighGuGer
+               MOVE Ban-LowGuGer   TO CK-BanLowGuGer
+               MOVE Ban-HighSanSu  TO CK-BanHighSanSu
+               MOVE Ban-LowSanSu   TO CK-BanLowSanSu
+               OPEN OUTPUT CheckPoint-File
+               WRITE CheckPoint-Record
+               CLOSE CheckPoint-File.
+
+           ClearCheckPoint-P.
+               *> 정상 종료했으므로 다음 실행이 처음부터 시작하도록 체크포인트 초기화
+               MOVE 0   TO CK-RecCount CK-SectRec CK-ClassCount
+                           CK-SumGuGer CK-SumSanSu CK-HighGuGer CK-HighSanSu
+                           CK-SubCount CK-SubSumGuGer CK-SubSumSanSu
+                           CK-SubHighGuGer CK-SubHighSanSu
+                           CK-BanCount CK-BanSumGuGer CK-BanSumSanSu
+                           CK-BanHighGuGer CK-BanHighSanSu
+               MOVE 999 TO CK-LowGuGer CK-LowSanSu
+                           CK-SubLowGuGer CK-SubLowSanSu
+                           CK-BanLowGuGer CK-BanLowSanSu
+               MOVE SPACES TO CK-PrevBanCode
+               MOVE 1   TO CK-Section
+               OPEN OUTPUT CheckPoint-File
+               WRITE CheckPoint-Record
+               CLOSE CheckPoint-File.
+
+           Geomjeung-P.
+               *> 과목별 범위 검증은 SEONGJEOK 서브프로그램에 위임한다
+               *> - 국어/산수/영어 셋 중 하나라도 오류면 레코드 전체를 오류 처리
+               MOVE 'Y' TO Score-Valid
+               MOVE Irum(1:5) TO Call-Name
+               CALL 'SEONGJEOK' USING Call-Name GuGer Call-Valid Call-Grade
+               IF Call-Valid = 'N'
+                   MOVE 'N' TO Score-Valid
+               END-IF
+               CALL 'SEONGJEOK' USING Call-Name SanSu Call-Valid Call-Grade
+               IF Call-Valid = 'N'
+                   MOVE 'N' TO Score-Valid
+               END-IF
+               CALL 'SEONGJEOK' USING Call-Name Yeongeo Call-Valid Call-Grade
+               IF Call-Valid = 'N'
+                   MOVE 'N' TO Score-Valid
+               END-IF
+               *> 이름이 공백이면 그 자체로 데이터 입력 오류
+               IF Irum = SPACES
+                   MOVE 'N' TO Score-Valid
+               END-IF
+               *> 여기까지 유효한 레코드만 중복 이름 검사 대상으로 삼는다
+               IF Score-Valid = 'Y'
+                   PERFORM CheckDuplicate-P
+                   IF Dup-Found = 'Y'
+                       MOVE 'N' TO Score-Valid
+                   END-IF
+               END-IF.
+
+           CheckDuplicate-P.
+               *> 실행 전체에 걸쳐 이미 나온 이름인지 순차 검색한다
+               MOVE 'N' TO Dup-Found
+               IF Seen-Count > 0
+                   SET SNx TO 1
+                   SEARCH Seen-Name-Tbl
+                       AT END CONTINUE
+                       WHEN Seen-Name(SNx) = Irum
+                           MOVE 'Y' TO Dup-Found
+                   END-SEARCH
+               END-IF
+               IF Dup-Found = 'N' AND Seen-Count < 9999
+                   ADD 1 TO Seen-Count
+                   MOVE Irum TO Seen-Name(Seen-Count)
+                   *> SEENNAME.DAT에도 같이 남겨야 재시작 시
+                   *> LoadSeenNames-P가 이 이름을 다시 불러올 수 있다
+                   MOVE Irum TO SeenName-Record
+                   WRITE SeenName-Record
+               END-IF.
+
+           StatUpdate-P.
+               *> 정상 처리된 레코드로만 학급 통계를 집계
+               *> 전체 그랜드토탈과 섹션별 소계를 함께 누적한다
+               ADD 1 TO Class-Count
+               ADD GuGer TO Sum-GuGer
+               ADD SanSu TO Sum-SanSu
+               IF GuGer > High-GuGer MOVE GuGer TO High-GuGer END-IF
+               IF GuGer < Low-GuGer  MOVE GuGer TO Low-GuGer  END-IF
+               IF SanSu > High-SanSu MOVE SanSu TO High-SanSu END-IF
+               IF SanSu < Low-SanSu  MOVE SanSu TO Low-SanSu  END-IF
+               ADD 1 TO Sub-Count
+               ADD GuGer TO Sub-SumGuGer
+               ADD SanSu TO Sub-SumSanSu
+               IF GuGer > Sub-HighGuGer MOVE GuGer TO Sub-HighGuGer END-IF
+               IF GuGer < Sub-LowGuGer  MOVE GuGer TO Sub-LowGuGer  END-IF
+               IF SanSu > Sub-HighSanSu MOVE SanSu TO Sub-HighSanSu END-IF
+               IF SanSu < Sub-LowSanSu  MOVE SanSu TO Sub-LowSanSu  END-IF
+               ADD 1 TO Ban-Count
+               ADD GuGer TO Ban-SumGuGer
+               ADD SanSu TO Ban-SumSanSu
+               IF GuGer > Ban-HighGuGer MOVE GuGer TO Ban-HighGuGer END-IF
+               IF GuGer < Ban-LowGuGer  MOVE GuGer TO Ban-LowGuGer  END-IF
+               IF SanSu > Ban-HighSanSu MOVE SanSu TO Ban-HighSanSu END-IF
+               IF SanSu < Ban-LowSanSu  MOVE SanSu TO Ban-LowSanSu  END-IF.
+
+           StatFinal-P.
+               IF Class-Count > 0
+                   COMPUTE Avg-GuGer = Sum-GuGer / Class-Count
+                   COMPUTE Avg-SanSu = Sum-SanSu / Class-Count
+               END-IF.
+
+           StatSectionFinal-P.
+               *> 리셋 전에 현재값을 인쇄용 스냅샷으로 옮겨 둔다 - 섹션
+               *> 소계(Section-Footing)는 이 스냅샷을 SOURCE로 삼으므로
+               *> 다음 섹션의 리셋/누적과 무관하게 이 섹션 값 그대로 찍힌다.
+               MOVE Sub-HighGuGer TO Sub-HighGuGer-Print
+               MOVE Sub-LowGuGer  TO Sub-LowGuGer-Print
+               MOVE Sub-HighSanSu TO Sub-HighSanSu-Print
+               MOVE Sub-LowSanSu  TO Sub-LowSanSu-Print
+               IF Sub-Count > 0
+                   COMPUTE Sub-AvgGuGer = Sub-SumGuGer / Sub-Count
+                   COMPUTE Sub-AvgSanSu = Sub-SumSanSu / Sub-Count
+               END-IF
+               MOVE Sub-AvgGuGer TO Sub-AvgGuGer-Print
+               MOVE Sub-AvgSanSu TO Sub-AvgSanSu-Print.
+
+           StatBanFinal-P.
+               *> Prev-Ban-Code는 아직 직전(=지금 마감하는) 그룹의 코드를
+               *> 갖고 있다 - 호출자가 이 파라그래프를 마친 다음에야
+               *> Prev-Ban-Code를 새 그룹 코드로 바꿔 쓴다. High/Low도
+               *> 곧바로 초기화되므로 여기서 같이 스냅샷에 옮겨 둔다.
+               MOVE Prev-Ban-Code TO Ban-Code-Print
+               MOVE Ban-HighGuGer TO Ban-HighGuGer-Print
+               MOVE Ban-LowGuGer  TO Ban-LowGuGer-Print
+               MOVE Ban-HighSanSu TO Ban-HighSanSu-Print
+               MOVE Ban-LowSanSu  TO Ban-LowSanSu-Print
+               IF Ban-Count > 0
+                   COMPUTE Ban-AvgGuGer = Ban-SumGuGer / Ban-Count
+                   COMPUTE Ban-AvgSanSu = Ban-SumSanSu / Ban-Count
+               END-IF
+               MOVE Ban-AvgGuGer TO Ban-AvgGuGer-Print
+               MOVE Ban-AvgSanSu TO Ban-AvgSanSu-Print.
+
+           Deungeup-P.
+               *> 국어/산수/영어 평균으로 등급을 산출 (90 이상 A, 80 이상 B, 70 이상 C, 60 이상 D, 미만 F)
+               COMPUTE Avg-Score = (GuGer + SanSu + Yeongeo) / 3
+               EVALUATE TRUE
+                   WHEN Avg-Score >= 90 MOVE "A" TO Grade
+                   WHEN Avg-Score >= 80 MOVE "B" TO Grade
+                   WHEN Avg-Score >= 70 MOVE "C" TO Grade
+                   WHEN Avg-Score >= 60 MOVE "D" TO Grade
+                   WHEN OTHER            MOVE "F" TO Grade
+               END-EVALUATE.
