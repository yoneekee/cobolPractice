@@ -1,22 +1,37 @@
        IDENTIFICATION                    DIVISION.
        PROGRAM-ID.                       06_ROUNDED1.
-       
+
        DATA                              DIVISION.
        WORKING-STORAGE                   SECTION.
        77  A    PIC        S999V9    VALUE        345.6.
        77  B    PIC        S999      VALUE        111.
        77  X    PIC        -999. *> 편집형 기업장소
+       *> 이자/비율 계산용 리포트마다 요구하는 어림 방식이 달라
+       *> 실행 시점에 고르도록 한다. N=근사치, T=0쪽으로 자름,
+       *> U=0에서 먼 쪽으로 올림.
+       77  Round-Mode PIC X VALUE 'N'.
 
        PROCEDURE                         DIVISION.
        SiJak-P.
-           ADD        A        TO        B. 
+           ADD        A        TO        B.
            MOVE       B        TO        X.
            DISPLAY    "X : ",  X.
 
            MOVE       345.6    TO        A.
            MOVE       111      TO        B.
 
-           ADD        A        TO        B        ROUNDED.
+           DISPLAY "Rounding mode (N=nearest T=truncate U=up) : "
+               WITH NO ADVANCING
+           ACCEPT Round-Mode.
+
+           EVALUATE Round-Mode
+               WHEN 'T'
+                   ADD A TO B ROUNDED MODE IS TRUNCATION
+               WHEN 'U'
+                   ADD A TO B ROUNDED MODE IS AWAY-FROM-ZERO
+               WHEN OTHER
+                   ADD A TO B ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+           END-EVALUATE.
            MOVE       B        TO        X.
            DISPLAY    "X : ",  X.
            STOP RUN.
