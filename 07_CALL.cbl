@@ -0,0 +1,50 @@
+           identification      division.
+           program-id.         SEONGJEOK.
+           author.             YONEE.
+           remarks.            JaRyo 채점 로직을 다른 잡에서도 재사용할 수
+                                있도록 호출형 서브프로그램으로 분리.
+                                InJa1(이름)/InJa2(점수)를 입력받아
+                                범위 검증 결과와 등급을 돌려준다.
+
+           environment         division.
+           configuration       section.
+           source-computer.    Computer-X.
+           object-computer.    Computer-Y.
+
+           data                division.
+           working-storage     section.
+           77      W-Score     pic     999V9   value 0.
+
+           linkage             section.
+           01      InJa1           pic     x(5).
+           01      InJa2           pic     9(3).
+           01      OutJa1          pic     x       value 'Y'.
+           01      OutJa2          pic     x       value SPACE.
+
+           procedure               division using InJa1 InJa2
+                                                   OutJa1 OutJa2.
+           SiJak-P.
+               PERFORM Geomjeung-P
+               IF OutJa1 = 'Y'
+                   PERFORM Deungeup-P
+               ELSE
+                   MOVE SPACE TO OutJa2
+               END-IF
+               GOBACK.
+
+           Geomjeung-P.
+               *> 개별 과목 점수가 0~100 범위를 벗어나면 데이터 입력 오류로 처리
+               MOVE 'Y' TO OutJa1
+               IF InJa2 > 100
+                   MOVE 'N' TO OutJa1
+               END-IF.
+
+           Deungeup-P.
+               MOVE InJa2 TO W-Score
+               EVALUATE TRUE
+                   WHEN W-Score >= 90 MOVE "A" TO OutJa2
+                   WHEN W-Score >= 80 MOVE "B" TO OutJa2
+                   WHEN W-Score >= 70 MOVE "C" TO OutJa2
+                   WHEN W-Score >= 60 MOVE "D" TO OutJa2
+                   WHEN OTHER          MOVE "F" TO OutJa2
+               END-EVALUATE.
