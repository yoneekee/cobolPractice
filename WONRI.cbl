@@ -2,34 +2,409 @@
               PROGRAM-ID. WONRI.                       *> 프로그램 식별 부분
               AUTHOR. YONEE.                            *> 프로그램 작성자 정보
               REMARKS. 원리합계.                         *> 비고 정보
-              
+
               ENVIRONMENT DIVISION.
               CONFIGURATION SECTION.
               SPECIAL-NAMES.
                   CURRENCY SIGN IS 'w'.                *> 환경 설정 부분
-              
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                  SELECT Rate-File ASSIGN TO "RATE.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS Rate-Status.
+                  SELECT Ledger-File ASSIGN TO "LEDGER.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS Ledger-Status.
+                  SELECT Account-File ASSIGN TO "ACCOUNTS.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS Account-Status.
+                  SELECT ExtraPay-File ASSIGN TO "EXTRAPAY.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS ExtraPay-Status.
+                  *> WONRI, JARYO, TABLE-TEST가 같이 남기는 실행 기록 파일
+                  SELECT Audit-File ASSIGN TO "AUDIT.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS Audit-Status.
+
               DATA DIVISION.
+              FILE SECTION.
+              FD  Rate-File.
+              01  Rate-Record.
+                  02  RF-ProdCode       PIC X(5).
+                  02  RF-LowBand        PIC 9(5).
+                  02  RF-HighBand       PIC 9(5).
+                  02  RF-Rate           PIC 9V9999.
+
+              FD  Ledger-File.
+              01  Ledger-Record.
+                  02  LG-AcctNo         PIC X(10).
+                  02  FILLER            PIC X      VALUE SPACE.
+                  02  LG-Period         PIC 999.
+                  02  FILLER            PIC X      VALUE SPACE.
+                  02  LG-WonGeum        PIC 9(5).
+                  02  FILLER            PIC X      VALUE SPACE.
+                  02  LG-Ija            PIC 9(4)V9.
+                  02  FILLER            PIC X      VALUE SPACE.
+                  02  LG-Hab            PIC 9(5)V9.
+                  02  FILLER            PIC X      VALUE SPACE.
+                  02  LG-Closing        PIC 9(5).
+                  02  FILLER            PIC X      VALUE SPACE.
+                  02  LG-CumIja         PIC 9(7)V9.
+
+              FD  Account-File.
+              01  Account-Record.
+                  02  AC-AcctNo         PIC X(10).
+                  02  AC-ProdCode       PIC X(5).
+                  02  AC-Principal      PIC 9(5).
+
+              FD  ExtraPay-File.
+              01  ExtraPay-Record.
+                  02  EP-AcctNo         PIC X(10).
+                  02  EP-Period         PIC 999.
+                  02  EP-Amount         PIC 9(5).
+
+              FD  Audit-File.
+              COPY "AUDITLOG.cbl".
+
               WORKING-STORAGE SECTION.
+              *> ----- 공용 실행 기록 -----
+              77  Audit-Status      PIC XX.
+              77  Ledger-Status     PIC XX.
               77  I         PIC 99     VALUE 1.        *> 카운터 변수 I (초기값 1)
               77  WonGeum   PIC 9(5)   VALUE 10000.    *> 원금 변수 WonGeum (초기값 10000)
               77  Ija       PIC 9(4)V9 .                *> 이자 변수 Ija (소수점 형식)
               77  Hab       PIC 9(5)V9.                 *> 합계 변수 Hab
-              
+
+              *> ----- 원화 기호로 편집되는 출력용 항목 -----
+              77  Ija-Won   PIC wwww9.9.
+              77  Hab-Won   PIC ww,ww9.9.
+
+              *> ----- 다중 통화 지원 -----
+              *> SPECIAL-NAMES의 CURRENCY SIGN은 컴파일 시점에 기호 하나만
+              *> 고정되므로(PICTURE 편집 문자 'w' = 원화), 실행 시점에
+              *> 통화를 바꿔 쓰려면 원화가 아닌 통화는 PICTURE 통화 편집
+              *> 대신 통화 코드 문자열을 직접 붙여서 출력한다.
+              77  Currency-Code     PIC X(3)   VALUE 'KRW'.
+              77  Amt-Display       PIC ZZZZ9.9.
+              77  Amt-Line          PIC X(20).
+
+              *> ----- 전체 실행에 대한 합계 -----
+              77  Grand-Interest    PIC 9(9)V9  VALUE 0.
+              77  Grand-Balance     PIC 9(9)     VALUE 0.
+
+              *> ----- 계좌 파일을 이용한 다계좌 일괄 처리 -----
+              77  Account-Status    PIC XX     VALUE SPACES.
+              77  Account-Eof       PIC X      VALUE 'N'.
+              77  Curr-AcctNo       PIC X(10)  VALUE '0000000001'.
+
+              *> ----- 중도상환/추가납입 거래 테이블 -----
+              77  ExtraPay-Status   PIC XX     VALUE SPACES.
+              77  ExtraPay-Eof      PIC X      VALUE 'N'.
+              77  ExtraPay-Count    PIC 99     VALUE 0.
+              01  ExtraPay-Table.
+                  02  ExtraPay-Entry OCCURS 0 TO 50 TIMES
+                                     DEPENDING ON ExtraPay-Count
+                                     INDEXED BY EPx.
+                      03  EPT-AcctNo    PIC X(10).
+                      03  EPT-Period    PIC 999.
+                      03  EPT-Amount    PIC 9(5).
+
+              *> ----- 상환 스케줄(회차/이월/누적이자) 산출용 항목 -----
+              77  Period-Ctr        PIC 999     VALUE 0.
+              77  Cum-Ija           PIC 9(7)V9  VALUE 0.
+              77  Opening-Bal       PIC 9(5)    VALUE 0.
+              77  Payment-Amt       PIC 9(5)    VALUE 0.
+              77  Closing-Bal       PIC 9(5)    VALUE 0.
+
+              *> ----- Rate-File 로부터 읽어들인 상품/원금구간별 이자율 테이블 -----
+              77  Rate-Status       PIC XX      VALUE SPACES.
+              77  Rate-Eof          PIC X       VALUE 'N'.
+              01  Rate-Table-Ctl.
+                  02  Rate-Count        PIC 99      VALUE 0.
+              01  Rate-Table.
+                  02  Rate-Entry OCCURS 0 TO 20 TIMES
+                                 DEPENDING ON Rate-Count
+                                 INDEXED BY RIx.
+                      03  RT-ProdCode   PIC X(5).
+                      03  RT-LowBand    PIC 9(5).
+                      03  RT-HighBand   PIC 9(5).
+                      03  RT-Rate       PIC 9V9999.
+              77  Curr-ProdCode     PIC X(5)   VALUE '00001'.
+              77  Default-Rate      PIC 9V9999 VALUE 0.1000.
+              77  Work-Rate         PIC 9V9999 VALUE 0.1000.
+
+              *> ----- 계산 기간 수 실행 매개변수 -----
+              77  Num-Periods       PIC 999    VALUE 5.
+
+              *> ----- 단리/복리 모드 -----
+              77  Comp-Mode         PIC X      VALUE 'N'.   *> 'Y' = 복리, 'N' = 단순 정액 적립
+
+              *> ----- 대출/예금 모드 -----
+              77  Mode-Flag         PIC X      VALUE 'L'.   *> 'L' = 대출(원리금), 'D' = 예금(원리합계)
+
               PROCEDURE DIVISION.
                   SiJak-P.
-                      DISPLAY "========================="
-                      DISPLAY "원금     이자      합계"
-                      PERFORM GyeSan-P 5 TIMES         *> GyeSan-P 프로시저를 5번 반복 실행
+                      MOVE "WONRI"          TO AL-Program
+                      MOVE "WONRI 시작"     TO AL-Event
+                      PERFORM LogAudit-P.
+                      MOVE 0 TO RETURN-CODE
+                      PERFORM LoadRate-P.
+                      PERFORM LoadExtraPay-P.
+                      PERFORM GetPeriods-P.
+                      OPEN OUTPUT Ledger-File
+                      IF Ledger-Status NOT = '00'
+                          DISPLAY "** 원장 파일을 열 수 없음 - 처리 중단 : "
+                                  Ledger-Status
+                          MOVE 16 TO RETURN-CODE
+                          GO TO Keut-P
+                      END-IF
+                      OPEN INPUT Account-File
+                      IF Account-Status NOT = '00'
+                          *> 계좌 파일이 없으면 초기값(WonGeum=10000)으로 단일 계좌만 처리
+                          DISPLAY "계좌 파일 없음 - 기본 단일 계좌로 실행"
+                          PERFORM ProcessAccount-P
+                      ELSE
+                          PERFORM UNTIL Account-Eof = 'Y'
+                              READ Account-File
+                                  AT END MOVE 'Y' TO Account-Eof
+                                  NOT AT END
+                                      MOVE AC-AcctNo    TO Curr-AcctNo
+                                      MOVE AC-ProdCode  TO Curr-ProdCode
+                                      MOVE AC-Principal TO WonGeum
+                                      PERFORM ProcessAccount-P
+                              END-READ
+                          END-PERFORM
+                          CLOSE Account-File
+                      END-IF
+                      CLOSE Ledger-File
                       GO TO Keut-P.
-              
+
+                  ProcessAccount-P.
+                      *> 계좌 한 건에 대해 요율을 다시 조회하고 상환/적립 스케줄을 산출
+                      PERFORM FindRate-P
+                      MOVE 0 TO Period-Ctr
+                      MOVE 0 TO Cum-Ija
+                      DISPLAY "========================="
+                      IF Mode-Flag = 'D'
+                          DISPLAY "계좌(예금) : " Curr-AcctNo
+                          DISPLAY "회차 예치금  발생이자  추가납입 예치잔액 누적이자"
+                      ELSE
+                          DISPLAY "계좌(대출) : " Curr-AcctNo
+                          DISPLAY "회차 대출잔액 대출이자  상환액   상환후잔액 누적이자"
+                      END-IF
+                      PERFORM GyeSan-P Num-Periods TIMES  *> GyeSan-P 프로시저를 매개변수 회수만큼 반복 실행
+                      ADD Cum-Ija TO Grand-Interest        *> 전체 실행 합계에 이번 계좌의 이자를 누적
+                      ADD WonGeum TO Grand-Balance.         *> 전체 실행 합계에 이번 계좌의 최종잔액을 누적
+
+                  GetPeriods-P.
+                      *> 실행 시 기간 수와 복리 여부를 실행 인자로 받아 스케줄을 결정 (미지정 시 5기간, 단리)
+                      DISPLAY 1 UPON ARGUMENT-NUMBER
+                      ACCEPT Num-Periods FROM ARGUMENT-VALUE
+                          ON EXCEPTION MOVE 5 TO Num-Periods
+                      END-ACCEPT
+                      IF Num-Periods = 0
+                          MOVE 5 TO Num-Periods
+                      END-IF
+                      DISPLAY 2 UPON ARGUMENT-NUMBER
+                      ACCEPT Comp-Mode FROM ARGUMENT-VALUE
+                          ON EXCEPTION MOVE 'N' TO Comp-Mode
+                      END-ACCEPT
+                      DISPLAY 3 UPON ARGUMENT-NUMBER
+                      ACCEPT Mode-Flag FROM ARGUMENT-VALUE
+                          ON EXCEPTION MOVE 'L' TO Mode-Flag
+                      END-ACCEPT
+                      *> 통화 코드(KRW/USD/EUR 등)를 네 번째 실행 인자로
+                      *> 받는다 - 미지정 시 원화(KRW) 유지
+                      DISPLAY 4 UPON ARGUMENT-NUMBER
+                      ACCEPT Currency-Code FROM ARGUMENT-VALUE
+                          ON EXCEPTION MOVE 'KRW' TO Currency-Code
+                      END-ACCEPT.
+
+                  LoadRate-P.
+                      *> 상품 코드로 색인되는 이자율 테이블을 외부 파일에서 적재
+                      *> Rate-Entry는 OCCURS 0 TO 20 - 그 이상 행은 표를
+                      *> 벗어나므로 20건에서 적재를 멈추고 나머지는 버린다
+                      OPEN INPUT Rate-File
+                      IF Rate-Status = '00'
+                          PERFORM UNTIL Rate-Eof = 'Y'
+                              READ Rate-File
+                                  AT END MOVE 'Y' TO Rate-Eof
+                                  NOT AT END
+                                      IF Rate-Count >= 20
+                                          DISPLAY "** RATE.DAT 행이 표 한도(20)"
+                                                  " 초과 - 이후 행 무시"
+                                          MOVE 'Y' TO Rate-Eof
+                                      ELSE
+                                          ADD 1 TO Rate-Count
+                                          MOVE RF-ProdCode TO RT-ProdCode(Rate-Count)
+                                          MOVE RF-LowBand  TO RT-LowBand(Rate-Count)
+                                          MOVE RF-HighBand TO RT-HighBand(Rate-Count)
+                                          MOVE RF-Rate     TO RT-Rate(Rate-Count)
+                                      END-IF
+                              END-READ
+                          END-PERFORM
+                          CLOSE Rate-File
+                      END-IF.
+
+                  LoadExtraPay-P.
+                      *> 계좌별/회차별 중도상환(추가납입) 거래를 외부 파일에서 적재
+                      *> ExtraPay-Entry는 OCCURS 0 TO 50 - 그 이상 행은 표를
+                      *> 벗어나므로 50건에서 적재를 멈추고 나머지는 버린다
+                      OPEN INPUT ExtraPay-File
+                      IF ExtraPay-Status = '00'
+                          PERFORM UNTIL ExtraPay-Eof = 'Y'
+                              READ ExtraPay-File
+                                  AT END MOVE 'Y' TO ExtraPay-Eof
+                                  NOT AT END
+                                      IF ExtraPay-Count >= 50
+                                          DISPLAY "** EXTRAPAY.DAT 행이 표 한도(50)"
+                                                  " 초과 - 이후 행 무시"
+                                          MOVE 'Y' TO ExtraPay-Eof
+                                      ELSE
+                                          ADD 1 TO ExtraPay-Count
+                                          MOVE EP-AcctNo TO EPT-AcctNo(ExtraPay-Count)
+                                          MOVE EP-Period TO EPT-Period(ExtraPay-Count)
+                                          MOVE EP-Amount TO EPT-Amount(ExtraPay-Count)
+                                      END-IF
+                              END-READ
+                          END-PERFORM
+                          CLOSE ExtraPay-File
+                      END-IF.
+
+                  ApplyExtraPay-P.
+                      *> 현재 계좌/회차에 해당하는 중도상환 거래가 있으면 원금에서 즉시 차감
+                      PERFORM VARYING EPx FROM 1 BY 1 UNTIL EPx > ExtraPay-Count
+                          IF EPT-AcctNo(EPx) = Curr-AcctNo
+                             AND EPT-Period(EPx) = Period-Ctr
+                              IF EPT-Amount(EPx) >= WonGeum
+                                  MOVE 0 TO WonGeum
+                              ELSE
+                                  SUBTRACT EPT-Amount(EPx) FROM WonGeum
+                              END-IF
+                              DISPLAY "  ** 중도상환 적용 : " EPT-Amount(EPx)
+                                      " -> 잔액 " WonGeum
+                          END-IF
+                      END-PERFORM.
+
+                  FindRate-P.
+                      *> Curr-ProdCode 와 현재 원금(WonGeum)이 속한 구간에 맞는
+                      *> 이자율을 테이블에서 검색 (상품별 조회와 원금 구간별
+                      *> 차등 조회를 같은 테이블로 통합해서 처리한다)
+                      SET RIx TO 1
+                      SEARCH Rate-Entry
+                          AT END
+                              MOVE Default-Rate TO Work-Rate
+                              DISPLAY "요율 미발견 - 기본 요율 사용 : " Work-Rate
+                          WHEN RT-ProdCode(RIx) = Curr-ProdCode
+                               AND WonGeum >= RT-LowBand(RIx)
+                               AND WonGeum <= RT-HighBand(RIx)
+                              MOVE RT-Rate(RIx) TO Work-Rate
+                      END-SEARCH.
+
                   GyeSan-P.
-                      COMPUTE Ija = WonGeum * 0.1       *> 이자 계산: 원금 * 0.1
-                      COMPUTE Hab = WonGeum + Ija       *> 합계 계산: 원금 + 이자
-                      DISPLAY WonGeum "   " Ija "    " Hab  *> 원금, 이자, 합계를 출력
-                      ADD 10000 TO WonGeum.            *> 원금에 10000을 추가
-              
+                      ADD 1 TO Period-Ctr
+                      MOVE WonGeum TO Opening-Bal   *> 회차 시작 시점의 기초잔액
+                      PERFORM FindRate-P            *> 잔액 구간이 바뀌었을 수 있으므로 회차마다 요율 재조회
+                      *> 요율이 이제 RATE.DAT에서 오므로(최대 9.9999) 잘못
+                      *> 입력된 요율이 Ija/Hab의 자릿수를 넘길 수 있다 -
+                      *> ADD 10000 TO WonGeum에 이미 있는 것과 같은 SIZE
+                      *> ERROR 경보 없이 조용히 잘린 값이 그대로 LEDGER.DAT에
+                      *> 찍히지 않도록 여기도 같은 방식으로 지킨다
+                      COMPUTE Ija = WonGeum * Work-Rate
+                          ON SIZE ERROR
+                              DISPLAY "ERROR! Ija 계산 중 자리수 초과 - 이자 0으로 처리"
+                              MOVE 0 TO Ija
+                      END-COMPUTE
+                      COMPUTE Hab = WonGeum + Ija
+                          ON SIZE ERROR
+                              DISPLAY "ERROR! Hab 계산 중 자리수 초과 - 합계를 원금으로 처리"
+                              MOVE WonGeum TO Hab
+                      END-COMPUTE
+                      ADD Ija TO Cum-Ija                *> 누적이자 갱신
+                      *> 통화 코드에 따라 원화 기호 편집 또는 통화 코드
+                      *> 접두 표시 중 하나를 골라 출력
+                      IF Currency-Code = 'KRW' OR Currency-Code = SPACES
+                          MOVE Ija TO Ija-Won
+                          MOVE Hab TO Hab-Won
+                          DISPLAY WonGeum "   " Ija-Won "    " Hab-Won
+                      ELSE
+                          MOVE Ija TO Amt-Display
+                          STRING Currency-Code DELIMITED BY SIZE
+                                 " " DELIMITED BY SIZE
+                                 Amt-Display DELIMITED BY SIZE
+                                 INTO Amt-Line
+                          DISPLAY WonGeum "   " Amt-Line "    "
+                              WITH NO ADVANCING
+                          MOVE Hab TO Amt-Display
+                          STRING Currency-Code DELIMITED BY SIZE
+                                 " " DELIMITED BY SIZE
+                                 Amt-Display DELIMITED BY SIZE
+                                 INTO Amt-Line
+                          DISPLAY Amt-Line
+                      END-IF
+                      IF Comp-Mode = 'Y'
+                          MOVE 0 TO Payment-Amt
+                          MOVE Hab TO WonGeum          *> 복리: 이번 회차 합계를 다음 회차 원금으로 이월
+                      ELSE
+                          MOVE 10000 TO Payment-Amt
+                          *> 단리 모드는 대출/예금 모두 방금 계산한 Ija를
+                          *> 잔액에 반영해야 한다 - Mode-Flag는 표시 문구만
+                          *> 갈랐을 뿐 이 ADD는 원래부터 Ija와 무관한
+                          *> 고정 10000 증분이었다 (대출 잔액이 그 회차에
+                          *> 발생한 이자와 아무 관계 없이 불어나던 문제)
+                          IF Mode-Flag = 'D'
+                              *> 예금 단리: 발생이자를 잔액에 얹고, 회차마다
+                              *> 정액 추가납입(Payment-Amt)도 함께 적립
+                              ADD Ija Payment-Amt TO WonGeum ON SIZE ERROR
+                                  DISPLAY 'ERROR! WonGeum 누적 중 자리수 초과 - 예치금 절삭됨'
+                              END-ADD
+                          ELSE
+                              *> 대출 단리: 발생이자를 원금에 얹고, 정액
+                              *> 상환액(Payment-Amt)만큼도 함께 반영
+                              ADD Ija Payment-Amt TO WonGeum ON SIZE ERROR
+                                  DISPLAY 'ERROR! WonGeum 누적 중 자리수 초과 - 원금 절삭됨'
+                              END-ADD
+                          END-IF
+                      END-IF
+                      MOVE WonGeum TO Closing-Bal
+                      DISPLAY Period-Ctr "  " Opening-Bal "  " Ija "  " Payment-Amt
+                              "  " Closing-Bal "  " Cum-Ija
+                      MOVE Curr-AcctNo TO LG-AcctNo
+                      MOVE Period-Ctr  TO LG-Period
+                      MOVE Opening-Bal TO LG-WonGeum
+                      MOVE Ija         TO LG-Ija
+                      MOVE Hab         TO LG-Hab
+                      MOVE Closing-Bal TO LG-Closing
+                      MOVE Cum-Ija     TO LG-CumIja
+                      WRITE Ledger-Record            *> 회차별 상환 스케줄을 원장 파일에 기록
+                      PERFORM ApplyExtraPay-P.       *> 이번 회차 이후 중도상환 거래를 반영
+
                   Keut-P.
+                      DISPLAY "========================="
+                      IF Mode-Flag = 'D'
+                          DISPLAY "총 발생 이자   : " Grand-Interest
+                          DISPLAY "최종 예치금 합계 : " Grand-Balance
+                      ELSE
+                          DISPLAY "총 대출 이자   : " Grand-Interest
+                          DISPLAY "최종 잔액 합계 : " Grand-Balance
+                      END-IF
                       DISPLAY "========================="
                       DISPLAY "   "
                       DISPLAY "실행 끝"
-                      STOP RUN.                          *> 프로그램 실행 종료
\ No newline at end of file
+                      MOVE "WONRI 종료"     TO AL-Event
+                      PERFORM LogAudit-P
+                      *> 야간 배치 드라이버가 CALL로 실행할 때도 쓸 수
+                      *> 있도록 STOP RUN 대신 GOBACK을 쓴다 - 단독 실행
+                      *> 시에는 GOBACK이 STOP RUN과 같게 동작한다.
+                      GOBACK.
+
+                  LogAudit-P.
+                      *> 실행 기록을 AUDIT.DAT 끝에 덧붙인다 - 몇 시 몇 분에
+                      *> 일어났는지도 같이 남기도록 시각을 찍어 둔다
+                      MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+                      OPEN EXTEND Audit-File
+                      IF Audit-Status NOT = '00'
+                          OPEN OUTPUT Audit-File
+                      END-IF
+                      WRITE Audit-Record
+                      CLOSE Audit-File.
