@@ -1,7 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 13_COMPLEXARRAY.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> 상품코드/설명 마스터 파일 - 없거나 부족하면 남은 행은
+           *> 예전처럼 계산값/하드코딩 설명으로 채운다
+           SELECT CodeDesc-File ASSIGN TO "CODEDESC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CodeDesc-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CodeDesc-File.
+       01  CodeDesc-Record.
+           02 CD-Code1 PIC 99.
+           02 CD-Code2 PIC 99.
+           02 CD-Desc1 PIC XXX.
+           02 CD-Desc2 PIC XXX.
+
        WORKING-STORAGE SECTION.
            01 BaeYul.
                03 AA OCCURS 3.
@@ -10,26 +27,64 @@
                    04 B PIC XXX OCCURS 2.
            77 I PIC 9.   *> 반복문을 위한 인덱스 변수
            77 J PIC 9.
-       
+           77 CodeDesc-Status PIC XX.
+           77 CodeDesc-Eof    PIC X VALUE 'N'.
+           77 Num-Loaded      PIC 9 VALUE 0.
+           77 Fill-Start      PIC 9 VALUE 0.
+
        PROCEDURE DIVISION.
        SiJak.
-           PERFORM SooRok VARYING I FROM 1 BY 1 UNTIL I > 3
-                            AFTER J FROM 1 BY 1 UNTIL J > 2.
-           MOVE 'ABCDEF' TO BB(1).    *> BB 배열의 첫 번째 요소에 값 할당
-           MOVE 'abcdef' TO BB(2).    *> BB 배열의 두 번째 요소에 값 할당
-           MOVE 'UVWXYZ' TO BB(3).    *> BB 배열의 세 번째 요소에 값 할당
-       
-           PERFORM PyoSi VARYING I FROM 1 BY 1 UNTIL I > 3.
+           PERFORM LoadCodeDesc.
+           IF Num-Loaded < 3
+               *> 파일에서 못 채운 행만 계산값/하드코딩 설명으로 채운다 -
+               *> 이미 파일에서 읽은 행은 그대로 둔다.
+               COMPUTE Fill-Start = Num-Loaded + 1
+               PERFORM SooRok VARYING I FROM Fill-Start BY 1 UNTIL I > 3
+                                AFTER J FROM 1 BY 1 UNTIL J > 2
+               PERFORM FillDefaultDesc VARYING I FROM Fill-Start BY 1
+                                UNTIL I > 3
+               MOVE 3 TO Num-Loaded
+           END-IF
+
+           PERFORM PyoSi VARYING I FROM 1 BY 1 UNTIL I > Num-Loaded.
            PERFORM Keut.
-       
+
+       LoadCodeDesc.
+           *> 상품코드(AA/A)와 설명(BB/B)을 마스터 파일에서 함께 읽는다
+           MOVE 0 TO Num-Loaded
+           MOVE 'N' TO CodeDesc-Eof
+           OPEN INPUT CodeDesc-File
+           IF CodeDesc-Status = '00'
+               PERFORM UNTIL CodeDesc-Eof = 'Y' OR Num-Loaded = 3
+                   READ CodeDesc-File
+                       AT END MOVE 'Y' TO CodeDesc-Eof
+                       NOT AT END
+                           ADD 1 TO Num-Loaded
+                           MOVE CD-Code1 TO A(Num-Loaded, 1)
+                           MOVE CD-Code2 TO A(Num-Loaded, 2)
+                           MOVE CD-Desc1 TO B(Num-Loaded, 1)
+                           MOVE CD-Desc2 TO B(Num-Loaded, 2)
+                   END-READ
+               END-PERFORM
+               CLOSE CodeDesc-File
+           END-IF.
+
        SooRok.
            MULTIPLY I BY J GIVING A(I, J).    *> A 배열 요소에 값 할당
-       
+
+       FillDefaultDesc.
+           EVALUATE I
+               WHEN 1 MOVE 'ABCDEF' TO BB(1)
+               WHEN 2 MOVE 'abcdef' TO BB(2)
+               WHEN 3 MOVE 'UVWXYZ' TO BB(3)
+           END-EVALUATE.
+
        PyoSi.
-           DISPLAY A(I, 1) ' ' A(I, 2) ' ' B(I, 1) ' ' B(I, 2).    *> A와 B 배열의 일부 요소 출력
-       
+           *> 상품코드/설명 조회 리포트 한 줄
+           DISPLAY 'Code ' A(I, 1) '/' A(I, 2)
+               ' Desc ' B(I, 1) '/' B(I, 2).
+
        Keut.
            DISPLAY '  '.    *> 빈 줄 출력
            DISPLAY 'BaeYul : ' BaeYul.    *> BaeYul 변수 값 출력
            STOP RUN.
-       
\ No newline at end of file
