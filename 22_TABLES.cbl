@@ -1,8 +1,46 @@
   *    IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLE-TEST.
+       AUTHOR. YONEE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Product-File ASSIGN TO "PRODMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Prod-Status.
+           *> 고객 테이블을 영구 저장하는 고객 마스터 파일
+           SELECT Customer-File ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Cust-Status.
+           *> WONRI, JARYO, TABLE-TEST가 같이 남기는 실행 기록 파일
+           SELECT Audit-File ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Audit-Status.
        DATA DIVISION.
        FILE SECTION.
+       FD  Product-File.
+       01  Product-Record.
+           02 PM-ProdName PIC X(10).
+           02 PM-Size1    PIC A.
+           02 PM-Qty1     PIC 9(5).
+           02 PM-Reord1   PIC 9(5).
+           02 PM-Price1   PIC 9(5)V99.
+           02 PM-Size2    PIC A.
+           02 PM-Qty2     PIC 9(5).
+           02 PM-Reord2   PIC 9(5).
+           02 PM-Price2   PIC 9(5)V99.
+           02 PM-Size3    PIC A.
+           02 PM-Qty3     PIC 9(5).
+           02 PM-Reord3   PIC 9(5).
+           02 PM-Price3   PIC 9(5)V99.
+       FD  Customer-File.
+       01  Customer-Record.
+           02 CM-FName PIC X(15).
+           02 CM-LName PIC X(15).
+       FD  Audit-File.
+       COPY "AUDITLOG.cbl".
        WORKING-STORAGE SECTION.
+       *> 공용 실행 기록
+       77 Audit-Status PIC XX.
        01 Table1.
                02 Friend PIC X(15) OCCURS 4 TIMES.
 
@@ -10,39 +48,263 @@
            02 CustName OCCURS 5 TIMES.
                03 FName PIC X(15).
                03 LName PIC X(15).
+       *> 고객 마스터 파일 입출력 작업영역
+       77 Num-Custs  PIC 9 VALUE 0.
+       77 Cust-Status PIC XX.
+       77 Cust-Eof    PIC X VALUE 'N'.
+       77 New-FName   PIC X(15).
+       77 New-LName   PIC X(15).
 
        01 OrderTable.
-           02 Product OCCURS 2 TIMES INDEXED BY I.
+           *> Product 개수를 상품 마스터 파일에서 읽어 가변으로 둔다
+           *> ProdName 오름차순 유지 - LookUp의 SEARCH ALL 이진검색용
+           02 Product OCCURS 1 TO 50 TIMES
+                      DEPENDING ON Num-Products
+                      ASCENDING KEY ProdName
+                      INDEXED BY I K.
                03 ProdName PIC X(10).
                03 ProdSize OCCURS 3 TIMES INDEXED BY J.
-                   04 SizeType PIC A.
+                   04 SizeType      PIC A.
+                   *> 재고 수량/재주문 시점 - TABLE-TEST를 기초 재고 테이블로
+                   *> 겸용하기 위해 추가
+                   04 QtyOnHand     PIC 9(5).
+                   04 ReorderPoint  PIC 9(5).
+                   *> 주문 합계 계산용 사이즈별 단가
+                   04 Price         PIC 9(5)V99.
+
+       77 Num-Products PIC 9(3) VALUE 0.
+       77 Prod-Status  PIC XX.
+       77 Prod-Eof     PIC X VALUE 'N'.
+       *> 이름 오름차순 버블 정렬용 작업영역
+       01 Hold-Product.
+           02 Hold-ProdName PIC X(10).
+           02 Hold-ProdSize OCCURS 3 TIMES.
+               03 Hold-SizeType     PIC A.
+               03 Hold-QtyOnHand    PIC 9(5).
+               03 Hold-ReorderPoint PIC 9(5).
+               03 Hold-Price        PIC 9(5)V99.
+       77 Sort-Swapped PIC X VALUE 'N'.
+       *> 콘솔에서 조회할 상품명을 입력받는다
+       77 Search-Key   PIC X(10).
+       *> 사이즈별 단가를 통화 기호로 보여주기 위한 편집 항목
+       77 Dollar-Price PIC $$,$$9.99.
+       *> 조회할 사이즈와 검증 결과
+       77 Size-Key     PIC A.
+       77 Size-Found   PIC X VALUE 'N'.
+       *> CheckSize의 사이즈 검색 루프가 찾은 실제 인덱스 - PERFORM
+       *> VARYING는 조건이 참이 된 후에도 증분을 한 번 더 하므로,
+       *> 루프 종료 시점의 J를 그대로 쓰면 매치된 다음 슬롯을 가리킨다.
+       77 Match-J      PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
-       SET I J TO 1.
-       MOVE 'Blue Shirt' TO Product(I).
-       MOVE 'S' TO ProdSize(I, J).
-       SET J UP BY 1.
-       MOVE 'M' TO ProdSize(I, J).
-       SET J DOWN BY 1.
-       MOVE 'Blue ShirtSMLRed Shirt SML' TO OrderTable.
-       PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I > 2.
-       GO TO LookUp.
+       SiJak.
+           MOVE "TABLE-TEST"     TO AL-Program
+           MOVE "TABLE-TEST 시작" TO AL-Event
+           PERFORM LogAudit-P.
+           MOVE 0 TO RETURN-CODE
+           PERFORM LoadProducts.
+           PERFORM GetProduct
+               VARYING I FROM 1 BY 1 UNTIL I > Num-Products.
+           PERFORM LoadCustomers.
+           PERFORM AddCustomer.
+           PERFORM SaveCustomers.
+           GO TO LookUp.
+
+       LoadCustomers.
+           *> CUSTMAST.DAT에 저장된 고객을 읽어 CustTable을 채운다 - 없으면
+           *> 빈 테이블로 시작한다.
+           MOVE 0 TO Num-Custs
+           MOVE 'N' TO Cust-Eof
+           OPEN INPUT Customer-File
+           IF Cust-Status = '00'
+               PERFORM UNTIL Cust-Eof = 'Y' OR Num-Custs = 5
+                   READ Customer-File
+                       AT END MOVE 'Y' TO Cust-Eof
+                       NOT AT END
+                           ADD 1 TO Num-Custs
+                           MOVE CM-FName TO FName(Num-Custs)
+                           MOVE CM-LName TO LName(Num-Custs)
+                   END-READ
+               END-PERFORM
+               CLOSE Customer-File
+           END-IF.
+
+       AddCustomer.
+           *> 새 고객을 콘솔에서 입력받아 테이블에 추가한다.
+           *> 성(First Name)이 빈칸이면 추가를 건너뛴다.
+           IF Num-Custs < 5
+               DISPLAY "New customer first name (blank to skip): "
+                   WITH NO ADVANCING
+               ACCEPT New-FName
+               IF New-FName NOT = SPACES
+                   DISPLAY "New customer last name : " WITH NO ADVANCING
+                   ACCEPT New-LName
+                   ADD 1 TO Num-Custs
+                   MOVE New-FName TO FName(Num-Custs)
+                   MOVE New-LName TO LName(Num-Custs)
+               END-IF
+           END-IF.
+
+       SaveCustomers.
+           *> CustTable 전체를 CUSTMAST.DAT에 다시 써서 다음 실행에서도
+           *> 고객 목록이 남아있게 한다.
+           OPEN OUTPUT Customer-File
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > Num-Custs
+               MOVE FName(I) TO CM-FName
+               MOVE LName(I) TO CM-LName
+               WRITE Customer-Record
+           END-PERFORM
+           CLOSE Customer-File.
+
+       LoadProducts.
+           *> 상품 마스터 파일에서 상품을 읽어들인다 - 파일이 없으면 예전
+           *> 하드코딩 두 상품(Blue Shirt/Red Shirt)으로 대체한다.
+           MOVE 0 TO Num-Products
+           MOVE 'N' TO Prod-Eof
+           OPEN INPUT Product-File
+           IF Prod-Status = '00'
+               PERFORM UNTIL Prod-Eof = 'Y'
+                   READ Product-File
+                       AT END MOVE 'Y' TO Prod-Eof
+                       NOT AT END
+                           ADD 1 TO Num-Products
+                           MOVE PM-ProdName TO ProdName(Num-Products)
+                           MOVE PM-Size1  TO SizeType(Num-Products, 1)
+                           MOVE PM-Qty1   TO QtyOnHand(Num-Products, 1)
+                           MOVE PM-Price1 TO Price(Num-Products, 1)
+                           MOVE PM-Reord1 TO
+                               ReorderPoint(Num-Products, 1)
+                           MOVE PM-Size2  TO SizeType(Num-Products, 2)
+                           MOVE PM-Qty2   TO QtyOnHand(Num-Products, 2)
+                           MOVE PM-Price2 TO Price(Num-Products, 2)
+                           MOVE PM-Reord2 TO
+                               ReorderPoint(Num-Products, 2)
+                           MOVE PM-Size3  TO SizeType(Num-Products, 3)
+                           MOVE PM-Qty3   TO QtyOnHand(Num-Products, 3)
+                           MOVE PM-Price3 TO Price(Num-Products, 3)
+                           MOVE PM-Reord3 TO
+                               ReorderPoint(Num-Products, 3)
+                   END-READ
+               END-PERFORM
+               CLOSE Product-File
+           END-IF
+           IF Num-Products = 0
+               MOVE 2 TO Num-Products
+               MOVE 'Blue Shirt' TO ProdName(1)
+               MOVE 'S' TO SizeType(1, 1)
+               MOVE 10 TO QtyOnHand(1, 1)
+               MOVE 5  TO ReorderPoint(1, 1)
+               MOVE 19.99 TO Price(1, 1)
+               MOVE 'M' TO SizeType(1, 2)
+               MOVE 10 TO QtyOnHand(1, 2)
+               MOVE 5  TO ReorderPoint(1, 2)
+               MOVE 19.99 TO Price(1, 2)
+               MOVE 'L' TO SizeType(1, 3)
+               MOVE 10 TO QtyOnHand(1, 3)
+               MOVE 5  TO ReorderPoint(1, 3)
+               MOVE 21.99 TO Price(1, 3)
+               MOVE 'Red Shirt'  TO ProdName(2)
+               MOVE 'S' TO SizeType(2, 1)
+               MOVE 10 TO QtyOnHand(2, 1)
+               MOVE 5  TO ReorderPoint(2, 1)
+               MOVE 19.99 TO Price(2, 1)
+               MOVE 'M' TO SizeType(2, 2)
+               MOVE 10 TO QtyOnHand(2, 2)
+               MOVE 5  TO ReorderPoint(2, 2)
+               MOVE 19.99 TO Price(2, 2)
+               MOVE 'L' TO SizeType(2, 3)
+               MOVE 10 TO QtyOnHand(2, 3)
+               MOVE 5  TO ReorderPoint(2, 3)
+               MOVE 21.99 TO Price(2, 3)
+           END-IF
+           PERFORM SortProducts.
+
+       SortProducts.
+           *> ProdName 오름차순 보장 - LookUp의 SEARCH ALL 이진검색용.
+           *> 상품 수가 최대 50건이라 버블 정렬로 충분하다.
+           MOVE 'Y' TO Sort-Swapped
+           PERFORM UNTIL Sort-Swapped = 'N'
+               MOVE 'N' TO Sort-Swapped
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > Num-Products - 1
+                   SET K TO I
+                   SET K UP BY 1
+                   IF ProdName(I) > ProdName(K)
+                       MOVE Product(I)  TO Hold-Product
+                       MOVE Product(K)  TO Product(I)
+                       MOVE Hold-Product TO Product(K)
+                       MOVE 'Y' TO Sort-Swapped
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
        GetProduct.
            DISPLAY Product(I).
            PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J > 3.
 
        GetSizes.
-           DISPLAY ProdSize(I, J).
+           MOVE Price(I, J) TO Dollar-Price
+           DISPLAY SizeType(I, J) ' Qty=' QtyOnHand(I, J)
+               ' Reorder=' ReorderPoint(I, J) ' Price=' Dollar-Price.
 
        LookUp.
-           SET I TO 1.
-           SEARCH Product
-               AT END DISPLAY 'Product Not Found'
-               WHEN ProdName(I) = 'Red Shirt'
-                   DISPLAY 'Red Shirt Found'
-               END-SEARCH.
-
-       STOP RUN.
+           *> Product가 이름 오름차순으로 유지되므로 이진검색을 쓴다
+           *> 검색어는 하드코딩하지 않고 콘솔에서 입력받는다
+           DISPLAY "Product name to look up : " WITH NO ADVANCING
+           ACCEPT Search-Key
+           SEARCH ALL Product
+               AT END DISPLAY Search-Key, ' Not Found'
+                   MOVE 16 TO RETURN-CODE
+                   GO TO Keut-P
+               WHEN ProdName(I) = Search-Key
+                   DISPLAY Search-Key, ' Found'
+                   PERFORM CheckSize
+               END-SEARCH
+           GO TO Keut-P.
+
+       CheckSize.
+           *> 찾은 상품(Product(I))에 요청한 사이즈가 실제로 존재하는지
+           *> ProdSize OCCURS 목록을 뒤져 확인한다 - 없는 사이즈를 그냥
+           *> 첨자로 참조하면 서브스크립트 오류나 쓰레기 값이 나오므로
+           *> 먼저 존재 여부를 가려낸다.
+           DISPLAY "Size to check (S/M/L) : " WITH NO ADVANCING
+           ACCEPT Size-Key
+           MOVE 'N' TO Size-Found
+           MOVE 0 TO Match-J
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                   OR Size-Found = 'Y'
+               IF SizeType(I, J) = Size-Key
+                   MOVE 'Y' TO Size-Found
+                   MOVE J TO Match-J
+               END-IF
+           END-PERFORM
+           IF Size-Found = 'Y'
+               MOVE Match-J TO J
+               DISPLAY Search-Key, ' size ' Size-Key ' available'
+               PERFORM GetSizes
+           ELSE
+               DISPLAY Search-Key, ' has no size ' Size-Key
+                   ' on file'
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       Keut-P.
+           MOVE "TABLE-TEST 종료" TO AL-Event
+           PERFORM LogAudit-P.
+           *> 야간 배치 드라이버가 CALL로 실행할 때도 쓸 수 있도록
+           *> STOP RUN 대신 GOBACK을 쓴다 - 단독 실행 시에는 GOBACK이
+           *> STOP RUN과 같게 동작한다.
+       GOBACK.
+
+       LogAudit-P.
+           *> 실행 기록을 AUDIT.DAT 끝에 덧붙인다 - 몇 시 몇 분에
+           *> 일어났는지도 같이 남기도록 시각을 찍어 둔다
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+           OPEN EXTEND Audit-File
+           IF Audit-Status NOT = '00'
+               OPEN OUTPUT Audit-File
+           END-IF
+           WRITE Audit-Record
+           CLOSE Audit-File.
 
        END PROGRAM TABLE-TEST.
