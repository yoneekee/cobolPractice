@@ -0,0 +1,239 @@
+  *    IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDENTRY.
+       AUTHOR. YONEE.
+      *> 주문 트랜잭션을 읽어 OrderTable/ProdTable 성격의 상품 테이블과
+      *> 대응시켜 피킹 리스트를 만든다.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Product-File ASSIGN TO "PRODMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Prod-Status.
+           SELECT Order-File ASSIGN TO "ORDTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Order-Status.
+           SELECT Pick-File ASSIGN TO "PICKLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Pick-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Product-File.
+       01  Product-Record.
+           02 PM-ProdName PIC X(10).
+           02 PM-Size1    PIC A.
+           02 PM-Qty1     PIC 9(5).
+           02 PM-Reord1   PIC 9(5).
+           02 PM-Price1   PIC 9(5)V99.
+           02 PM-Size2    PIC A.
+           02 PM-Qty2     PIC 9(5).
+           02 PM-Reord2   PIC 9(5).
+           02 PM-Price2   PIC 9(5)V99.
+           02 PM-Size3    PIC A.
+           02 PM-Qty3     PIC 9(5).
+           02 PM-Reord3   PIC 9(5).
+           02 PM-Price3   PIC 9(5)V99.
+
+       FD  Order-File.
+       01  Order-Record.
+           02 OT-ProdName   PIC X(10).
+           02 OT-Size       PIC A.
+           02 OT-Qty        PIC 9(3).
+           02 OT-CustFName  PIC X(15).
+           02 OT-CustLName  PIC X(15).
+
+       FD  Pick-File.
+       01  Pick-Record.
+           02 PK-ProdName   PIC X(10).
+           02 PK-Size       PIC A.
+           02 PK-Qty        PIC 9(3).
+           02 PK-CustFName  PIC X(15).
+           02 PK-CustLName  PIC X(15).
+           02 PK-Status     PIC X(15).
+           *> 라인 합계 - 단가 * 수량
+           02 PK-LineTotal  PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 OrderTable.
+           02 Product OCCURS 1 TO 50 TIMES
+                      DEPENDING ON Num-Products
+                      ASCENDING KEY ProdName
+                      INDEXED BY I K.
+               03 ProdName PIC X(10).
+               03 ProdSize OCCURS 3 TIMES INDEXED BY J.
+                   04 SizeType     PIC A.
+                   04 QtyOnHand    PIC 9(5).
+                   04 ReorderPoint PIC 9(5).
+                   04 Price        PIC 9(5)V99.
+
+       77 Num-Products PIC 9(3) VALUE 0.
+       77 Prod-Status  PIC XX.
+       77 Prod-Eof     PIC X VALUE 'N'.
+      *> Product는 ASCENDING KEY ProdName으로 선언되어 MatchOrder의
+      *> SEARCH ALL이 이진검색을 쓴다 - PRODMAST.DAT가 이름순이라는
+      *> 보장이 없으므로 22_TABLES.cbl과 같은 이름 오름차순 버블
+      *> 정렬을 적재 직후에 거친다.
+       01 Hold-Product.
+           02 Hold-ProdName PIC X(10).
+           02 Hold-ProdSize OCCURS 3 TIMES.
+               03 Hold-SizeType     PIC A.
+               03 Hold-QtyOnHand    PIC 9(5).
+               03 Hold-ReorderPoint PIC 9(5).
+               03 Hold-Price        PIC 9(5)V99.
+       77 Sort-Swapped PIC X VALUE 'N'.
+       77 Order-Status PIC XX.
+       77 Order-Eof    PIC X VALUE 'N'.
+       77 Pick-Status  PIC XX.
+
+      *> 주문을 대응시킨 결과
+       77 Found-Prod    PIC X VALUE 'N'.
+       77 Found-Size    PIC X VALUE 'N'.
+       77 Orders-Read   PIC 9(5) VALUE 0.
+       77 Orders-Picked PIC 9(5) VALUE 0.
+       77 Orders-Short  PIC 9(5) VALUE 0.
+      *> MatchOrder의 사이즈 검색 루프가 찾은 실제 인덱스 - PERFORM
+      *> VARYING는 조건이 참이 된 후에도 증분을 한 번 더 하므로,
+      *> 루프 종료 시점의 J를 그대로 쓰면 매치된 다음 슬롯을 가리킨다.
+       77 Match-J       PIC 9 VALUE 0.
+
+      *> 주문 합계 계산용
+       77 Order-Total       PIC 9(9)V99 VALUE 0.
+       77 Dollar-LineTotal  PIC $$$,$$$,$$9.99.
+       77 Dollar-OrderTotal PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       SiJak.
+           PERFORM LoadProducts.
+           PERFORM ProcessOrders.
+           PERFORM Kkeut.
+
+       LoadProducts.
+      *> 22_TABLES.cbl의 LoadProducts와 같은 상품 마스터 파일 형식을
+      *> 그대로 재사용한다.
+           MOVE 0 TO Num-Products
+           MOVE 'N' TO Prod-Eof
+           OPEN INPUT Product-File
+           IF Prod-Status = '00'
+               PERFORM UNTIL Prod-Eof = 'Y'
+                   READ Product-File
+                       AT END MOVE 'Y' TO Prod-Eof
+                       NOT AT END
+                           ADD 1 TO Num-Products
+                           MOVE PM-ProdName TO ProdName(Num-Products)
+                           MOVE PM-Size1  TO SizeType(Num-Products, 1)
+                           MOVE PM-Qty1   TO QtyOnHand(Num-Products, 1)
+                           MOVE PM-Price1 TO Price(Num-Products, 1)
+                           MOVE PM-Reord1 TO
+                               ReorderPoint(Num-Products, 1)
+                           MOVE PM-Size2  TO SizeType(Num-Products, 2)
+                           MOVE PM-Qty2   TO QtyOnHand(Num-Products, 2)
+                           MOVE PM-Price2 TO Price(Num-Products, 2)
+                           MOVE PM-Reord2 TO
+                               ReorderPoint(Num-Products, 2)
+                           MOVE PM-Size3  TO SizeType(Num-Products, 3)
+                           MOVE PM-Qty3   TO QtyOnHand(Num-Products, 3)
+                           MOVE PM-Price3 TO Price(Num-Products, 3)
+                           MOVE PM-Reord3 TO
+                               ReorderPoint(Num-Products, 3)
+                   END-READ
+               END-PERFORM
+               CLOSE Product-File
+           END-IF
+           PERFORM SortProducts.
+
+       SortProducts.
+      *> ProdName 오름차순 보장 - MatchOrder의 SEARCH ALL 이진검색용.
+      *> 상품 수가 최대 50건이라 버블 정렬로 충분하다.
+           MOVE 'Y' TO Sort-Swapped
+           PERFORM UNTIL Sort-Swapped = 'N'
+               MOVE 'N' TO Sort-Swapped
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > Num-Products - 1
+                   SET K TO I
+                   SET K UP BY 1
+                   IF ProdName(I) > ProdName(K)
+                       MOVE Product(I)  TO Hold-Product
+                       MOVE Product(K)  TO Product(I)
+                       MOVE Hold-Product TO Product(K)
+                       MOVE 'Y' TO Sort-Swapped
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       ProcessOrders.
+           MOVE 'N' TO Order-Eof
+           OPEN INPUT Order-File
+           OPEN OUTPUT Pick-File
+           IF Order-Status = '00'
+               PERFORM UNTIL Order-Eof = 'Y'
+                   READ Order-File
+                       AT END MOVE 'Y' TO Order-Eof
+                       NOT AT END
+                           ADD 1 TO Orders-Read
+                           PERFORM MatchOrder
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE Order-File
+           CLOSE Pick-File.
+
+       MatchOrder.
+      *> 주문 상품명/사이즈를 OrderTable과 대응시켜 재고가 있으면
+      *> 피킹 리스트에 내보내고, 없으면 상태를 남긴다.
+           MOVE 'N' TO Found-Prod
+           MOVE 'N' TO Found-Size
+           SEARCH ALL Product
+               AT END CONTINUE
+               WHEN ProdName(I) = OT-ProdName
+                   MOVE 'Y' TO Found-Prod
+           END-SEARCH
+           MOVE OT-ProdName  TO PK-ProdName
+           MOVE OT-Size      TO PK-Size
+           MOVE OT-Qty       TO PK-Qty
+           MOVE OT-CustFName TO PK-CustFName
+           MOVE OT-CustLName TO PK-CustLName
+           MOVE 0 TO PK-LineTotal
+           IF Found-Prod = 'N'
+               MOVE 'PRODUCT NOT FOUND' TO PK-Status
+               ADD 1 TO Orders-Short
+           ELSE
+               MOVE 0 TO Match-J
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                       OR Found-Size = 'Y'
+                   IF SizeType(I, J) = OT-Size
+                       MOVE 'Y' TO Found-Size
+                       MOVE J TO Match-J
+                   END-IF
+               END-PERFORM
+               IF Found-Size = 'N'
+                   MOVE 'SIZE NOT FOUND' TO PK-Status
+                   ADD 1 TO Orders-Short
+               ELSE
+                   MOVE Match-J TO J
+                   IF QtyOnHand(I, J) >= OT-Qty
+                       SUBTRACT OT-Qty FROM QtyOnHand(I, J)
+                       MOVE 'PICKED' TO PK-Status
+                       ADD 1 TO Orders-Picked
+                       *> 라인 합계 = 단가 * 수량, 주문 총액에 누적
+                       COMPUTE PK-LineTotal ROUNDED =
+                           Price(I, J) * OT-Qty
+                       ADD PK-LineTotal TO Order-Total
+                       MOVE PK-LineTotal TO Dollar-LineTotal
+                       DISPLAY OT-ProdName ' ' OT-Size
+                           ' line total ' Dollar-LineTotal
+                   ELSE
+                       MOVE 'INSUFFICIENT STOCK' TO PK-Status
+                       ADD 1 TO Orders-Short
+                   END-IF
+               END-IF
+           END-IF
+           WRITE Pick-Record.
+
+       Kkeut.
+           MOVE Order-Total TO Dollar-OrderTotal
+           DISPLAY "Orders read   : " Orders-Read
+           DISPLAY "Orders picked : " Orders-Picked
+           DISPLAY "Orders short  : " Orders-Short
+           DISPLAY "Order total   : " Dollar-OrderTotal
+           STOP RUN.
+
+       END PROGRAM ORDENTRY.
