@@ -1,7 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 10_2DARRAY.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> 행렬을 쉼표로 구분된 파일로도 내보낸다
+           SELECT Csv-File ASSIGN TO "MATRIX.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Csv-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Csv-File.
+       01  Csv-Line PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  BaeYul.
            03  AA               OCCURS  3 TIMES.
@@ -9,11 +21,20 @@
 
        77  I           PIC 9.
        77  J           PIC 9.
+       77  Csv-Status  PIC XX.
+
+       *> 행별/열별 합계를 같이 보여 준다
+       77  Row-Total   PIC 9999  VALUE 0.
+       77  Grand-Total PIC 9999  VALUE 0.
+       01  Col-Totals.
+           03  Col-Total PIC 9999 OCCURS 4 VALUE 0.
 
        PROCEDURE DIVISION.
        SiJak.
            PERFORM SooRok.  *> SooRok 프로시저 호출 (2차원 배열 초기화)
            PERFORM AA-Pyosi    VARYING I FROM 1 BY 1 UNTIL I > 3.  *> AA 배열 출력
+           PERFORM ColTotal-Pyosi.  *> 열별/전체 합계 출력
+           PERFORM ExportCsv-P.  *> 행렬을 MATRIX.CSV로 내보낸다
            PERFORM Keut.  *> Keut 프로시저 호출 (최종 출력)
        
        SooRok.
@@ -28,10 +49,40 @@
        AA-Pyosi.
            DISPLAY ' '.
            DISPLAY 'AA (' I ') : ' AA(I).  *> AA 배열 출력
+           MOVE 0 TO Row-Total
            PERFORM A-Pyosi VARYING J FROM 1 BY 1 UNTIL J > 4.  *> A 배열 출력
-       
+           DISPLAY '행 합계 (' I ') : ' Row-Total.
+
        A-Pyosi.
            DISPLAY 'A (' I ', ' J ') : ' A(I, J).  *> A 배열 출력
+           ADD A(I, J) TO Row-Total
+           ADD A(I, J) TO Col-Total(J)
+           ADD A(I, J) TO Grand-Total.
+
+       ColTotal-Pyosi.
+           DISPLAY ' '.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
+               DISPLAY '열 합계 (' J ') : ' Col-Total(J)
+           END-PERFORM.
+           DISPLAY '전체 합계 : ' Grand-Total.
+
+       ExportCsv-P.
+           OPEN OUTPUT Csv-File
+           IF Csv-Status = '00'
+               PERFORM ExportRow-P VARYING I FROM 1 BY 1 UNTIL I > 3
+               CLOSE Csv-File
+           END-IF.
+
+       ExportRow-P.
+           STRING A(I, 1) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               A(I, 2) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               A(I, 3) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               A(I, 4) DELIMITED BY SIZE
+               INTO Csv-Line
+           WRITE Csv-Line.
 
        Keut.
            MOVE 123 TO AA(1).  *> AA 배열의 첫 번째 요소에 값 할당
