@@ -1,21 +1,106 @@
        IDENTIFICATION            DIVISION.
        PROGRAM-ID.               06_ROUNDED2.
 
+       ENVIRONMENT               DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> SIZE ERROR로 끊긴 값들을 남겨 두는 예외 파일
+           SELECT Exception-File ASSIGN TO "EXCEPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Except-Status.
+           *> 배치로 들어오는 거래 금액 - 건별로 반올림한 합계와
+           *> 반올림 없는 통제 합계를 맞춰 본다
+           SELECT Batch-File ASSIGN TO "BATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Batch-Status.
+
        DATA                      DIVISION.
+       FILE SECTION.
+       FD  Exception-File.
+       01  Exception-Record.
+           02 EX-Op     PIC X(12).
+           02 EX-A      PIC -999.9.
+           02 EX-B      PIC -999.9.
+           02 EX-Result PIC -9999.9.
+
+       FD  Batch-File.
+       01  Batch-Record.
+           02 BT-Amount PIC S9(5)V999.
+
        WORKING-STORAGE           SECTION.
        77  A        PIC        S999V9    VALUE    333.3.
        77  B        PIC        S999V9    VALUE    555.5.
        77  X        PIC        -999.9.
+       77  Except-Status PIC XX.
+
+       77  Batch-Status        PIC XX.
+       77  Batch-Eof           PIC X VALUE 'N'.
+       77  Batch-Rounded-Total PIC S9(7)V99 VALUE ZERO.
+       77  Batch-Control-Total PIC S9(7)V999 VALUE ZERO.
+       77  Batch-Control-Rounded PIC S9(7)V99 VALUE ZERO.
+       77  Batch-Diff           PIC S9(5)V99 VALUE ZERO.
 
        PROCEDURE                 DIVISION.
        SiJak-P.
+           OPEN OUTPUT Exception-File.
            ADD    A        TO        B        ON SIZE ERROR
-                                               DISPLAY 'ERROR!'.
+               DISPLAY 'ERROR!'
+               PERFORM LogException-1
+           END-ADD.
            MOVE   B        TO        X.
            DISPLAY                   X.
            MOVE        333.3    TO   A.
            MOVE        955.5    TO   B.
            ADD    A B      GIVING    X        ON SIZE ERROR
-                                               DISPLAY 'ERROR!'.
+               DISPLAY 'ERROR!'
+               PERFORM LogException-2
+           END-ADD.
            DISPLAY                   X.
-           STOP                      RUN. 
\ No newline at end of file
+           CLOSE Exception-File.
+           PERFORM BatchReconcile-P.
+           STOP                      RUN.
+
+       BatchReconcile-P.
+           *> BATCH.DAT의 각 거래를 건별로 반올림해 합산한 값과,
+           *> 반올림 없이 쌓은 통제 합계를 맞춰 본다
+           MOVE 'N' TO Batch-Eof
+           OPEN INPUT Batch-File
+           IF Batch-Status = '00'
+               PERFORM UNTIL Batch-Eof = 'Y'
+                   READ Batch-File
+                       AT END MOVE 'Y' TO Batch-Eof
+                       NOT AT END
+                           ADD BT-Amount TO Batch-Rounded-Total
+                               ROUNDED
+                           ADD BT-Amount TO Batch-Control-Total
+                   END-READ
+               END-PERFORM
+               CLOSE Batch-File
+               COMPUTE Batch-Control-Rounded ROUNDED =
+                   Batch-Control-Total
+               COMPUTE Batch-Diff =
+                   Batch-Rounded-Total - Batch-Control-Rounded
+               DISPLAY "Rounded total : " Batch-Rounded-Total
+               DISPLAY "Control total : " Batch-Control-Rounded
+               DISPLAY "Penny diff    : " Batch-Diff
+           END-IF.
+
+       LogException-1.
+           *> 'ADD A TO B'에서 자리수 초과가 난 A, B 값과, SIZE ERROR가
+           *> 아니었다면 나왔을 결과(A+B)를 함께 남긴다. SIZE ERROR가
+           *> 나면 표준에 따라 B는 ADD 이전 값 그대로 남으므로 여기서
+           *> A+B를 다시 계산해도 시도했던 결과와 같다.
+           MOVE 'ADD A TO B' TO EX-Op
+           MOVE A TO EX-A
+           MOVE B TO EX-B
+           COMPUTE EX-Result = A + B
+           WRITE Exception-Record.
+
+       LogException-2.
+           *> 'ADD A B GIVING X'에서 넘친 A, B 값과 시도했던 결과(A+B)를
+           *> 함께 남긴다.
+           MOVE 'ADD A B GIVE' TO EX-Op
+           MOVE A TO EX-A
+           MOVE B TO EX-B
+           COMPUTE EX-Result = A + B
+           WRITE Exception-Record.
