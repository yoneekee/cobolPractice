@@ -1,37 +1,93 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. 11_3DARRAY.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 BaeYul        PIC 9(20). *> 결과값을 저장할 변수
-01 AAA.
-    05 AA OCCURS 2.    *> 면
-       10 A OCCURS 3.  *> 행
-          15 X OCCURS 4 PIC 99.  *> 열
-
-77 I               PIC 9.  *> 반복문을 위한 인덱스 변수
-77 J               PIC 9.
-77 K               PIC 9.
-
-PROCEDURE DIVISION.
-   SiJak.
-       PERFORM SooRok VARYING I FROM 1 BY 1 UNTIL I > 2
-                        AFTER J FROM 1 BY 1 UNTIL J > 3
-                        AFTER K FROM 1 BY 1 UNTIL K > 4.
-       PERFORM PyoSi VARYING I FROM 1 BY 1 UNTIL I > 2
-                      AFTER J FROM 1 BY 1 UNTIL J > 3
-                      AFTER K FROM 1 BY 1 UNTIL K > 4.
-       PERFORM Keut.
-
-   SooRok.
-       COMPUTE X(I, J, K) = I * J * K.
-       MOVE X(I, J, K) TO BaeYul. *> 요소 값을 BaeYul에 누적
-
-   PyoSi.
-       DISPLAY 'A (' I ', ' J ', ' K ') : ' X(I, J, K).
-
-   Keut.
-       STRING BaeYul DELIMITED BY SPACE INTO BaeYul
-       DISPLAY ' *** SUMMING UP *** '
-       DISPLAY 'BaeYul : ' BaeYul
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 11_3DARRAY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 BaeYul        PIC 9(20). *> 결과값을 저장할 변수
+
+      *> 면/행/열 크기를 실행 시점에 받아 그 안에서 표를 채운다 -
+      *> 최대 크기는 넉넉히 잡아 두고 실제 크기는
+      *> Num-Faces/Num-Rows/Num-Cols로 제한한다.
+       77 Num-Faces     PIC 9 VALUE 2.
+       77 Num-Rows      PIC 9 VALUE 3.
+       77 Num-Cols      PIC 9 VALUE 4.
+
+       01 AAA.
+           05 AA OCCURS 1 TO 5 TIMES DEPENDING ON Num-Faces.
+              10 A OCCURS 1 TO 5 TIMES DEPENDING ON Num-Rows.
+                 15 X PIC 99 OCCURS 1 TO 9 TIMES
+                     DEPENDING ON Num-Cols.
+
+       77 I               PIC 9.  *> 반복문을 위한 인덱스 변수
+       77 J               PIC 9.
+       77 K               PIC 9.
+
+      *> 전체를 다 찍어 보지 않고 좌표 하나만 바로 찾아볼 때 쓴다
+       77 Lookup-I        PIC 9.
+       77 Lookup-J        PIC 9.
+       77 Lookup-K        PIC 9.
+
+       PROCEDURE DIVISION.
+       SiJak.
+           PERFORM GetDims.
+           PERFORM SooRok VARYING I FROM 1 BY 1 UNTIL I > Num-Faces
+                            AFTER J FROM 1 BY 1 UNTIL J > Num-Rows
+                            AFTER K FROM 1 BY 1 UNTIL K > Num-Cols.
+           PERFORM PyoSi VARYING I FROM 1 BY 1 UNTIL I > Num-Faces
+                          AFTER J FROM 1 BY 1 UNTIL J > Num-Rows
+                          AFTER K FROM 1 BY 1 UNTIL K > Num-Cols.
+           PERFORM Lookup-P.
+           PERFORM Keut.
+
+       GetDims.
+          *> 기본값(2x3x4)을 그대로 둘지 새 크기를 받을지 고른다.
+          *> AAA 표의 OCCURS ... DEPENDING ON 한도(면/행 최대 5,
+          *> 열 최대 9)를 벗어나면 그 항목만 기본값으로 되돌린다.
+           DISPLAY "면 수 (0=기본값 2) : " WITH NO ADVANCING
+           ACCEPT Num-Faces
+           IF Num-Faces = 0 OR Num-Faces > 5
+               MOVE 2 TO Num-Faces
+           END-IF
+           DISPLAY "행 수 (0=기본값 3) : " WITH NO ADVANCING
+           ACCEPT Num-Rows
+           IF Num-Rows = 0 OR Num-Rows > 5
+               MOVE 3 TO Num-Rows
+           END-IF
+           DISPLAY "열 수 (0=기본값 4) : " WITH NO ADVANCING
+           ACCEPT Num-Cols
+           IF Num-Cols = 0 OR Num-Cols > 9
+               MOVE 4 TO Num-Cols
+           END-IF.
+
+       SooRok.
+           COMPUTE X(I, J, K) = I * J * K.
+           MOVE X(I, J, K) TO BaeYul. *> 요소 값을 BaeYul에 누적
+
+       PyoSi.
+           DISPLAY 'A (' I ', ' J ', ' K ') : ' X(I, J, K).
+
+       Lookup-P.
+          *> 좌표 하나만 직접 찾아본다
+           DISPLAY ' '
+           DISPLAY '좌표 조회 - 면,행,열 (0이면 건너뜀) : '
+               WITH NO ADVANCING
+           ACCEPT Lookup-I
+           ACCEPT Lookup-J
+           ACCEPT Lookup-K
+           IF Lookup-I > 0 AND Lookup-I <= Num-Faces
+               AND Lookup-J > 0 AND Lookup-J <= Num-Rows
+               AND Lookup-K > 0 AND Lookup-K <= Num-Cols
+               DISPLAY 'X (' Lookup-I ', ' Lookup-J ', ' Lookup-K
+                   ') : ' X(Lookup-I, Lookup-J, Lookup-K)
+           ELSE
+               IF Lookup-I NOT = 0 OR Lookup-J NOT = 0
+                   OR Lookup-K NOT = 0
+                   DISPLAY '범위를 벗어난 좌표입니다.'
+               END-IF
+           END-IF.
+
+       Keut.
+           STRING BaeYul DELIMITED BY SPACE INTO BaeYul
+           DISPLAY ' *** SUMMING UP *** '
+           DISPLAY 'BaeYul : ' BaeYul
+           STOP RUN.
