@@ -0,0 +1,9 @@
+      *> 여러 프로그램(WONRI, JARYO, TABLE-TEST)이 함께 쓰는 공용
+      *> 실행 기록 레이아웃 - 어느 프로그램이 언제 무엇을 했는지
+      *> 한 파일(AUDIT.DAT)에 같이 남긴다.
+       01  Audit-Record.
+           02  AL-Program     PIC X(10).
+           02  FILLER         PIC X       VALUE SPACE.
+           02  AL-Timestamp   PIC X(16).
+           02  FILLER         PIC X       VALUE SPACE.
+           02  AL-Event       PIC X(40).
