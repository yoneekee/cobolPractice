@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY.
+       AUTHOR. YONEE.
+       REMARKS. 야간 배치 드라이버 - WONRI, JARYO, TABLE-TEST를
+                순서대로 실행하고 각 단계의 완료 상태(RETURN-CODE)를
+                확인한다. 한 단계가 실패하면 이후 단계는 건너뛴다.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  Step-Ok PIC X VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       SiJak-P.
+           DISPLAY "=== 야간 배치 시작 ===".
+           CALL "WONRI"
+           PERFORM CheckStep-P.
+           IF Step-Ok = 'Y'
+               CALL "JARYO"
+               PERFORM CheckStep-P
+           END-IF.
+           IF Step-Ok = 'Y'
+               CALL "TABLE-TEST"
+               PERFORM CheckStep-P
+           END-IF.
+           DISPLAY "=== 야간 배치 끝 ===".
+           STOP RUN.
+
+       CheckStep-P.
+           *> 각 단계가 남긴 RETURN-CODE를 확인한다
+           MOVE 'Y' TO Step-Ok
+           IF RETURN-CODE NOT = 0
+               MOVE 'N' TO Step-Ok
+               DISPLAY "배치 단계 실패 : " RETURN-CODE
+           END-IF.
