@@ -1,7 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. coboltut.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> 외부 공급업체 피드 - 상품코드,수량,단가,단가형식을 쉼표로
+           *> 구분해 한 줄씩 보내온다
+           SELECT Feed-File ASSIGN TO "FEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Feed-Status.
        DATA DIVISION.
        FILE SECTION.
+       FD  Feed-File.
+       01  Feed-Line PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 ProdTable.
            02 ProdData.
@@ -22,6 +33,27 @@
        01 FlNum REDEFINES SplitNum PIC 9999V99.
        01 DollarNum PIC $$,$$9.99.
 
+      *> StrNum의 UNSTRING/REDEFINES 기법을 상품코드,수량,단가,단가형식
+      *> 4개 필드로 일반화한 피드 파싱 작업영역
+       77 Feed-Status    PIC XX.
+       77 Feed-Eof       PIC X VALUE 'N'.
+       77 Feed-ProdCode  PIC X(10).
+       01 Feed-Qty-Area.
+           02 Feed-Qty-Text PIC X(5).
+       01 Feed-Qty REDEFINES Feed-Qty-Area PIC 9(5).
+
+      *> 단가는 일반 텍스트(자릿수만, 소수점 없이 "0001999")로 온다 -
+      *> ChangeMe의 TextNum/FloatNum과 같은 REDEFINES 기법으로 원문을
+      *> 수치로 해석한다. 팩드 10진수(COMP-3)는 이 전송 방식(쉼표로
+      *> 구분한 LINE SEQUENTIAL 텍스트 줄)으로는 옮길 수 없다 - 팩드
+      *> 바이트는 이진값이라 쉼표(0x2C)나 줄바꿈과 같은 값을 그대로
+      *> 담을 수 있는데, 그러면 UNSTRING의 쉼표 구분과 라인 단위 입출력이
+      *> 그 값을 필드 경계나 레코드 끝으로 잘못 해석해 데이터를 깨뜨린다.
+      *> 그래서 이 피드는 텍스트 형식만 받는다.
+       01 Feed-Price-Raw PIC X(8).
+       01 Feed-Price-AsText REDEFINES Feed-Price-Raw PIC 9(6)V99.
+       77 Feed-Price-Display PIC 9(6)V99.
+
        PROCEDURE DIVISION.
        DISPLAY Shirt(1).
        MOVE '123456' TO TextNum.
@@ -34,5 +66,33 @@
        MOVE FlNum to DollarNum
        DISPLAY DollarNum.
 
+       PERFORM ReadFeed.
+
+       STOP RUN.
+
+       ReadFeed.
+           *> FEED.DAT의 각 줄을 상품코드,수량,단가,단가형식으로
+           *> 나누어 처리한다
+           MOVE 'N' TO Feed-Eof
+           OPEN INPUT Feed-File
+           IF Feed-Status = '00'
+               PERFORM UNTIL Feed-Eof = 'Y'
+                   READ Feed-File
+                       AT END MOVE 'Y' TO Feed-Eof
+                       NOT AT END
+                           PERFORM ParseFeedLine
+                   END-READ
+               END-PERFORM
+               CLOSE Feed-File
+           END-IF.
+
+       ParseFeedLine.
+           UNSTRING Feed-Line
+               DELIMITED BY ","
+               INTO Feed-ProdCode, Feed-Qty-Text, Feed-Price-Raw
+           MOVE Feed-Price-AsText TO Feed-Price-Display
+           MOVE Feed-Price-Display TO DollarNum
+           DISPLAY Feed-ProdCode ' qty=' Feed-Qty
+               ' price=' DollarNum.
 
        END PROGRAM coboltut.
